@@ -11,7 +11,26 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HTMLSTOP.
-       COPY "template-html.cpy" REPLACING 
+       COPY "template-html.cpy" REPLACING
            =="FILENAME"== BY =="template-1.html"==.
-       
+
        END PROGRAM HTMLSTOP.
+
+
+      *> "?theme=dark" variant, selected at runtime by
+      *> SELECT-TEMPLATE-THEME in historisch-gewachsen.cob; otherwise
+      *> identical to HTMLSTART/HTMLSTOP above.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HTMLSTART-DARK.
+       COPY "template-html.cpy" REPLACING
+           =="FILENAME"== BY =="template-0-dark.html"==.
+
+       END PROGRAM HTMLSTART-DARK.
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HTMLSTOP-DARK.
+       COPY "template-html.cpy" REPLACING
+           =="FILENAME"== BY =="template-1-dark.html"==.
+
+       END PROGRAM HTMLSTOP-DARK.
