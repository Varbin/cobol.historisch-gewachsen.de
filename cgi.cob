@@ -1,6 +1,15 @@
        >> SOURCE FORMAT IS FIXED
-CGI   *> Automatically adds the status code and content type.
-INIT  *> It will reject all POST requests.
+CGI   *> Reads the CGI environment (method, query string) and flags
+INIT  *> disallowed methods via method-rejected instead of answering
+      *> them itself, so the caller can log the attempt and emit its
+      *> own response. Doesn't touch any response headers itself -
+      *> the caller emits those together once it knows the full body
+      *> (and so the real Content-Length) it is about to send.
+      *>
+      *> restrict-methods still only ever means "GET/HEAD/POST" - a
+      *> POST is let through so the caller can accept a suggested
+      *> quote off standard input; it is up to the caller to read
+      *> that body itself once method-rejected comes back "N".
       *>
       *> This method is not portable to non-unix machines,
       *> as it will call "getenv".
@@ -19,22 +28,51 @@ INIT  *> It will reject all POST requests.
            01 request-method-ptr       POINTER.
            01 request-method-length    PIC 9(5)    VALUE 0.
 
+           01 query-string-ptr         POINTER.
+           01 query-string-length      PIC 9(5)    VALUE 0.
+
+           01 accept-language-ptr      POINTER.
+           01 accept-language-length   PIC 9(5)    VALUE 0.
+
+           01 accept-ptr               POINTER.
+           01 accept-length            PIC 9(5)    VALUE 0.
+
        LINKAGE SECTION.
            01 restrict-methods         PIC X(1).
            01 cgi-status               PIC X(1).
-           01 content-type             PIC X(30).
            01 request-method           PIC X(5).
+           01 query-string             PIC X(200).
+
+      *>   Raw "Accept-Language:" header value, e.g.
+      *>   "de-DE,de;q=0.9,en;q=0.8"; blank when not running as CGI
+      *>   or when the visitor's client sent none.
+           01 http-accept-language     PIC X(80).
+
+      *>   Raw "Accept:" header value, e.g. "application/json"; blank
+      *>   when not running as CGI or when the visitor's client sent
+      *>   none.
+           01 http-accept              PIC X(80).
+
+      *>   Set to "Y" when restrict-methods forbade this request's
+      *>   method; the caller decides how to respond (and log it)
+      *>   rather than this routine emitting a response itself.
+           01 method-rejected          PIC X(1).
 
       *>   Just a variable one can set the memory address of.
       *>   You can only change the addresse for vars in the
       *>   linkage section, thus it is placed here.
            01 temp-method-var          PIC X(5).
+           01 temp-query-var           PIC X(200).
+           01 temp-lang-var            PIC X(80).
+           01 temp-accept-var          PIC X(80).
+
+       PROCEDURE DIVISION USING
+           cgi-status restrict-methods request-method
+           query-string method-rejected http-accept-language
+           http-accept.
 
-       PROCEDURE DIVISION USING 
-           cgi-status restrict-methods content-type request-method.
-    
        CGIHEADER.
-       
+
       *>   Get HTTP request type.
       *>   It will only be set, if running as CGI.
        CALL "getenv" USING
@@ -42,36 +80,110 @@ INIT  *> It will reject all POST requests.
            returning       request-method-ptr
        END-CALL
 
-      *>   If we got a NULL pointer, this is not running as CGI script. 
+      *>   If we got a NULL pointer, this is not running as CGI script.
        IF request-method-ptr = NULL THEN
            MOVE "N" TO cgi-status
            GOBACK
        END-IF
        MOVE "Y" TO cgi-status
-       
-      *>   Resolve pointer and get request method. 
+
+      *>   Resolve pointer and get request method.
        SET ADDRESS OF temp-method-var TO request-method-ptr
 
-      *>   length to C's null termination 
+      *>   length to C's null termination
        INSPECT temp-method-var TALLYING request-method-length FOR
            CHARACTERS BEFORE INITIAL x"00"
 
-       MOVE FUNCTION UPPER-CASE( 
+       MOVE FUNCTION UPPER-CASE(
                temp-method-var(1:request-method-length)
            ) TO request-method
 
-      *>   Set status 405 if  
-       IF restrict-methods = "Y" AND 
-               request-method NOT = "GET" AND 
-               request-method NOT = "HEAD" THEN
-           
-           DISPLAY "Status: 405 METHOD NOT ALLOWED"
-           DISPLAY "Content-Type: text/plain; charset=us-ascii" NEWLINE
-           DISPLAY "INVALID REQUEST METHOD:" SPACE request-method
-           STOP RUN
+      *>   Get the permalink/filter parameters off the URL, if any.
+      *>   Not present on a bare hit, so a NULL pointer here just
+      *>   means "no query string" rather than "not running as CGI".
+       MOVE SPACES TO query-string
+       CALL "getenv" USING
+           by reference    Z"QUERY_STRING"
+           returning       query-string-ptr
+       END-CALL
+
+       IF query-string-ptr NOT = NULL THEN
+           SET ADDRESS OF temp-query-var TO query-string-ptr
+
+           INSPECT temp-query-var TALLYING query-string-length FOR
+               CHARACTERS BEFORE INITIAL x"00"
+
+           IF query-string-length > 200 THEN
+               MOVE 200 TO query-string-length
+           END-IF
+
+           IF query-string-length > 0 THEN
+               MOVE temp-query-var(1:query-string-length)
+                   TO query-string
+           END-IF
+       END-IF
+
+      *>   Get the visitor's preferred language, if the client sent
+      *>   one; a NULL pointer here just means "no preference stated",
+      *>   the same way a missing QUERY_STRING does above.
+       MOVE SPACES TO http-accept-language
+       CALL "getenv" USING
+           by reference    Z"HTTP_ACCEPT_LANGUAGE"
+           returning       accept-language-ptr
+       END-CALL
+
+       IF accept-language-ptr NOT = NULL THEN
+           SET ADDRESS OF temp-lang-var TO accept-language-ptr
+
+           INSPECT temp-lang-var TALLYING accept-language-length FOR
+               CHARACTERS BEFORE INITIAL x"00"
+
+           IF accept-language-length > 80 THEN
+               MOVE 80 TO accept-language-length
+           END-IF
+
+           IF accept-language-length > 0 THEN
+               MOVE temp-lang-var(1:accept-language-length)
+                   TO http-accept-language
+           END-IF
+       END-IF
+
+      *>   Get the visitor's preferred response shape, if the client
+      *>   sent one; a NULL pointer here just means "no preference
+      *>   stated", the same way a missing QUERY_STRING does above.
+       MOVE SPACES TO http-accept
+       CALL "getenv" USING
+           by reference    Z"HTTP_ACCEPT"
+           returning       accept-ptr
+       END-CALL
+
+       IF accept-ptr NOT = NULL THEN
+           SET ADDRESS OF temp-accept-var TO accept-ptr
+
+           INSPECT temp-accept-var TALLYING accept-length FOR
+               CHARACTERS BEFORE INITIAL x"00"
+
+           IF accept-length > 80 THEN
+               MOVE 80 TO accept-length
+           END-IF
+
+           IF accept-length > 0 THEN
+               MOVE temp-accept-var(1:accept-length)
+                   TO http-accept
+           END-IF
+       END-IF
+
+      *>   Flag a disallowed method and hand control straight back;
+      *>   the caller emits the actual 405 response (and logs the
+      *>   attempt) itself.
+       MOVE "N" TO method-rejected
+       IF restrict-methods = "Y" AND
+               request-method NOT = "GET" AND
+               request-method NOT = "HEAD" AND
+               request-method NOT = "POST" THEN
+
+           MOVE "Y" TO method-rejected
        END-IF
-       
-       DISPLAY "Content-Type:" SPACE content-type
        GOBACK
        .
         
