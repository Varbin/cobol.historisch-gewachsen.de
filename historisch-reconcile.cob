@@ -0,0 +1,275 @@
+       >> SOURCE FORMAT IS FIXED
+
+NIGHT *> Nightly data-quality check for quotes_cobol.txt.
+LY    *>
+DATA  *> Usage:
+CHECK *>   - Run out of cron, with the working directory set to
+      *>     wherever quotes_cobol.txt (and historisch-gewachsen's
+      *>     other side files) live.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. historisch-reconcile.
+       AUTHOR. Simon Biewald.
+       INSTALLATION. "The cloud".
+       DATE-WRITTEN. 12/11/2022.
+       SECURITY. NON-CONFIDENTIAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. Thinkpad-T480.
+           SPECIAL-NAMES.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *>   LINE SEQUENTIAL, matching historisch-gewachsen.cob's own
+      *>   QuoteDb SELECT: quotes_cobol.txt is the hand-edited
+      *>   plain-text flat file, and this program only ever walks it
+      *>   top to bottom.
+           SELECT QuoteDb ASSIGN TO "quotes_cobol.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS quotedb-file-status.
+
+      *>   One line, the total record count left by the previous run,
+      *>   so a sudden drop can be noticed the next morning.
+           SELECT PrevCountDb ASSIGN TO "quotes_linecount.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS prevcount-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *>   Same layout historisch-gewachsen.cob uses: quote-line is
+      *>   "text|author|category|date-added", with the last three
+      *>   sub-fields optional.
+           FD QuoteDb.
+           01 QuoteDetails.
+               02  quote-line          PIC X(160).
+
+           FD PrevCountDb.
+           01 prevcount-record         PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+      *>   Check for EOF while walking QuoteDb.
+           01 file-status              PIC X.
+               88 file-eof                         VALUE HIGH-VALUES.
+
+           01 quotedb-file-status      PIC XX      VALUE SPACES.
+           01 prevcount-file-status    PIC XX      VALUE SPACES.
+           01 prevcount-read-status    PIC X       VALUE "N".
+               88 prevcount-read-eof               VALUE "Y".
+
+           01 display-row              PIC X(80).
+           01 report-line-id           PIC 9(5)    VALUE 0.
+
+           01 total-lines              PIC 9(5)    VALUE 0.
+           01 blank-count              PIC 9(5)    VALUE 0.
+           01 oversized-count          PIC 9(5)    VALUE 0.
+           01 control-char-count       PIC 9(5)    VALUE 0.
+
+           01 previous-line-count      PIC 9(9)    VALUE 0.
+           01 previous-count-status    PIC X       VALUE "N".
+               88 previous-count-found              VALUE "Y".
+
+      *>   quote-line, broken up the same way PARSE-QUOTE-RECORD does
+      *>   in historisch-gewachsen.cob; only the text sub-field
+      *>   matters for these checks.
+           01 quote-text               PIC X(80).
+           01 text-trailing-spaces     PIC 999     VALUE 0.
+           01 text-real-length         PIC 999     VALUE 0.
+
+      *>   Byte-by-byte scan of the raw record for embedded control
+      *>   characters (anything below a space that isn't the LINE
+      *>   SEQUENTIAL record terminator itself, which never reaches
+      *>   here in the first place).
+           01 scan-idx                 PIC 999     VALUE 0.
+           01 control-char-status      PIC X       VALUE "N".
+               88 control-char-found                VALUE "Y".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       END DECLARATIVES.
+
+       MAIN-LINE SECTION.
+           PERFORM OPEN-QUOTE-DB
+
+           IF quotedb-file-status = "00"
+               PERFORM SCAN-QUOTE-DB UNTIL file-eof
+               CLOSE QuoteDb
+
+               PERFORM LOAD-PREVIOUS-LINE-COUNT
+               PERFORM REPORT-RESULTS
+               PERFORM SAVE-CURRENT-LINE-COUNT
+           ELSE
+               DISPLAY
+                   "ERROR: quotes_cobol.txt is not readable; "
+                   "reconciliation aborted."
+           END-IF
+
+           STOP RUN.
+
+       OPEN-QUOTE-DB SECTION.
+           MOVE SPACES TO file-status
+           MOVE 0 TO total-lines
+           MOVE 0 TO blank-count
+           MOVE 0 TO oversized-count
+           MOVE 0 TO control-char-count
+           OPEN INPUT QuoteDb
+           .
+
+       SCAN-QUOTE-DB SECTION.
+           READ QuoteDb
+               AT END
+                   SET file-eof TO TRUE
+               NOT AT END
+                   ADD 1 TO total-lines
+                   MOVE total-lines TO report-line-id
+                   PERFORM VALIDATE-ONE-LINE
+           END-READ
+           .
+
+      *>   Flag a blank quote, a quote that fills the whole 80-byte
+      *>   text field (a hand-edit may have truncated something
+      *>   longer instead of actually being 80 characters on the
+      *>   nose), and any embedded control character.
+       VALIDATE-ONE-LINE SECTION.
+           MOVE SPACES TO quote-text
+           UNSTRING quote-line DELIMITED BY "|" INTO quote-text
+           END-UNSTRING
+
+           MOVE 0 TO text-trailing-spaces
+           INSPECT FUNCTION REVERSE(quote-text)
+               TALLYING text-trailing-spaces FOR LEADING SPACE
+           COMPUTE text-real-length = 80 - text-trailing-spaces
+
+           IF text-real-length = 0
+               ADD 1 TO blank-count
+               MOVE SPACES TO display-row
+               STRING
+                   "WARNING: line " report-line-id " is blank."
+                   INTO display-row
+               END-STRING
+               DISPLAY display-row
+           END-IF
+
+           IF text-real-length = 80
+               ADD 1 TO oversized-count
+               MOVE SPACES TO display-row
+               STRING
+                   "WARNING: line " report-line-id
+                   " fills the whole 80-byte text field; check for "
+                   "truncation."
+                   INTO display-row
+               END-STRING
+               DISPLAY display-row
+           END-IF
+
+           MOVE "N" TO control-char-status
+           MOVE 0 TO scan-idx
+           PERFORM CHECK-ONE-CHAR-FOR-CONTROL
+               VARYING scan-idx FROM 1 BY 1
+               UNTIL scan-idx > 160 OR control-char-found
+           IF control-char-found
+               ADD 1 TO control-char-count
+               MOVE SPACES TO display-row
+               STRING
+                   "WARNING: line " report-line-id
+                   " contains a control character."
+                   INTO display-row
+               END-STRING
+               DISPLAY display-row
+           END-IF
+           .
+
+       CHECK-ONE-CHAR-FOR-CONTROL SECTION.
+           IF FUNCTION ORD(quote-line(scan-idx:1)) < 33
+                   AND quote-line(scan-idx:1) NOT = SPACE
+               SET control-char-found TO TRUE
+           END-IF
+           .
+
+      *>   A missing side file just means this is the first run;
+      *>   nothing to compare against yet.
+       LOAD-PREVIOUS-LINE-COUNT SECTION.
+           MOVE 0 TO previous-line-count
+           MOVE "N" TO previous-count-status
+           MOVE "N" TO prevcount-read-status
+
+           OPEN INPUT PrevCountDb
+           IF prevcount-file-status = "00"
+               PERFORM READ-ONE-PREVCOUNT-RECORD
+                   UNTIL prevcount-read-eof
+               CLOSE PrevCountDb
+           END-IF
+           .
+
+       READ-ONE-PREVCOUNT-RECORD SECTION.
+           READ PrevCountDb
+               AT END
+                   SET prevcount-read-eof TO TRUE
+               NOT AT END
+                   MOVE prevcount-record TO previous-line-count
+                   MOVE "Y" TO previous-count-status
+                   SET prevcount-read-eof TO TRUE
+           END-READ
+           .
+
+       REPORT-RESULTS SECTION.
+           MOVE "=== QUOTE DB RECONCILIATION REPORT ===" TO display-row
+           DISPLAY display-row
+
+           MOVE SPACES TO display-row
+           STRING "Lines scanned:     " total-lines
+               INTO display-row
+           END-STRING
+           DISPLAY display-row
+
+           MOVE SPACES TO display-row
+           STRING "Blank lines:       " blank-count
+               INTO display-row
+           END-STRING
+           DISPLAY display-row
+
+           MOVE SPACES TO display-row
+           STRING "Possibly truncated:" oversized-count
+               INTO display-row
+           END-STRING
+           DISPLAY display-row
+
+           MOVE SPACES TO display-row
+           STRING "Control characters:" control-char-count
+               INTO display-row
+           END-STRING
+           DISPLAY display-row
+
+           IF previous-count-found
+               MOVE SPACES TO display-row
+               STRING "Previous line count:" previous-line-count
+                   INTO display-row
+               END-STRING
+               DISPLAY display-row
+
+               IF total-lines < previous-line-count
+                   MOVE SPACES TO display-row
+                   STRING
+                       "WARNING: line count dropped from "
+                       previous-line-count " to " total-lines
+                       INTO display-row
+                   END-STRING
+                   DISPLAY display-row
+               END-IF
+           ELSE
+               MOVE SPACES TO display-row
+               STRING "Previous line count: (none on record)"
+                   INTO display-row
+               END-STRING
+               DISPLAY display-row
+           END-IF
+           .
+
+       SAVE-CURRENT-LINE-COUNT SECTION.
+           MOVE total-lines TO prevcount-record
+           OPEN OUTPUT PrevCountDb
+           WRITE prevcount-record
+           CLOSE PrevCountDb
+           .
+
+       END PROGRAM historisch-reconcile.
