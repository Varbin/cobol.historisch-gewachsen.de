@@ -20,14 +20,151 @@ GROWN *>   - Directly run from command line
 
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT QuoteDb ASSIGN TO "quotes_cobol.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+      *>   LINE SEQUENTIAL: quotes_cobol.txt is still the hand-edited
+      *>   plain-text flat file it always was, one quote per line, so
+      *>   it has to stay something a human can open in an editor and
+      *>   retype a line in. GnuCOBOL's RELATIVE organization stores
+      *>   its own fixed-length records with a binary length header in
+      *>   front of each one - not plain text at all, and not
+      *>   something a hand edit survives - so picking a quote by
+      *>   number is a counting scan (READ-QUOTE-BY-LINE-NUMBER) the
+      *>   same way counting/LIST/duplicate-check/category scans
+      *>   already read it top to bottom. ASSIGN TO a data item rather
+      *>   than a literal, so SELECT-QUOTEDB-LOCALE can point a CGI
+      *>   hit at a translated quotes_cobol.<lang>.txt instead of the
+      *>   default file; quotedb-path-for-check defaults to (and, off
+      *>   the web, is never changed from) the plain "quotes_cobol.txt"
+      *>   literal it always used to be.
+           SELECT QuoteDb ASSIGN TO DYNAMIC quotedb-path-for-check
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS quotedb-file-status.
+
+      *>   One popularity tally per QuoteDb line, same line order.
+           SELECT CountsDb ASSIGN TO "quotes_counts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS counts-file-status.
+
+      *>   Rolling history of the last few chosen-line values shown.
+           SELECT RecentDb ASSIGN TO "quotes_recent.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS recent-file-status.
+
+      *>   Cached QuoteDb line count, keyed off QuoteDb's own size and
+      *>   last-modified time, so a busy day's worth of hits doesn't
+      *>   have to re-scan the whole file just to count its lines.
+      *>   Deliberately a different file from historisch-reconcile's
+      *>   own quotes_linecount.txt (that one tracks yesterday's total
+      *>   for drop detection; this one is an invalidation cache and
+      *>   gets overwritten far more often). ASSIGN TO a data item,
+      *>   same as QuoteDb itself, so each locale's QuoteDb keeps its
+      *>   own cache file instead of fighting over one shared slot.
+           SELECT LineCountDb
+               ASSIGN TO DYNAMIC linecountdb-path-for-check
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS linecount-file-status.
+
+      *>   Remembers the day-of-quote line already resolved for today,
+      *>   so only the first hit of a calendar day has to run the
+      *>   recent-history reroll below; every later hit that same day
+      *>   just reads this back instead of re-rolling (which would
+      *>   drift the pick forward - see RESOLVE-DAY-PICK). One file per
+      *>   locale, same reasoning as linecountdb-path-for-check.
+           SELECT DayPickDb
+               ASSIGN TO DYNAMIC daypickdb-path-for-check
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS daypick-file-status.
+
+      *>   Standing audit trail: one line per CGI hit, appended, never
+      *>   rewritten, so it keeps growing across invocations instead
+      *>   of being a small fixed-size table like CountsDb/RecentDb.
+           SELECT AccessLogDb ASSIGN TO "quotes_access_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS accesslog-file-status.
+
+      *>   Scratch buffer for the page currently being built: cleared
+      *>   at the start of every CGI hit, written to line by line as
+      *>   the page is assembled, then measured for Content-Length
+      *>   and streamed back out once the whole thing is known,
+      *>   instead of DISPLAYing straight to stdout as it goes.
+      *>   ASSIGN TO DYNAMIC responsebody-path-for-check, not a literal
+      *>   - a CGI program is invoked concurrently by the web server,
+      *>   and SELECT-RESPONSEBODY-PATH folds this process's own PID
+      *>   into that path so two hits in flight at once never
+      *>   truncate/interleave each other's page.
+           SELECT ResponseBodyDb
+               ASSIGN TO DYNAMIC responsebody-path-for-check
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS responsebody-file-status.
+
+      *>   The raw POST body, read straight off standard input; a
+      *>   visitor's suggested quote arrives here, not on the query
+      *>   string. Only ever OPEN INPUT, never written to.
+           SELECT PostBodyDb ASSIGN TO "/dev/stdin"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS postbody-file-status.
+
+      *>   Staging area for visitor-suggested quotes: appended to,
+      *>   never written into QuoteDb directly, so each one gets a
+      *>   look before it goes live.
+           SELECT PendingDb ASSIGN TO "quotes_pending.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS pendingdb-file-status.
 
 DATA   DATA DIVISION.
        FILE SECTION.
+      *>   quote-line is "text|author|category|date-added", with the
+      *>   last three sub-fields optional; plain unadorned text (no
+      *>   "|" at all) is still a perfectly good record, so the whole
+      *>   existing quotes_cobol.txt keeps working unchanged.
            FD QuoteDb.
            01 QuoteDetails.
-               02  quote-line          PIC X(80).
+               02  quote-line          PIC X(160).
+
+           FD CountsDb.
+           01 count-record             PIC 9(9).
+
+           FD RecentDb.
+           01 recent-record            PIC 999.
+
+           FD LineCountDb.
+           01 linecount-record.
+               02 cached-quotedb-size      PIC 9(10).
+               02 cached-quotedb-day       PIC 99.
+               02 cached-quotedb-month     PIC 99.
+               02 cached-quotedb-year      PIC 9(4).
+               02 cached-quotedb-hour      PIC 99.
+               02 cached-quotedb-minute    PIC 99.
+               02 cached-quotedb-second    PIC 99.
+               02 cached-line-count        PIC 9(3).
+
+           FD DayPickDb.
+           01 daypick-record.
+               02 cached-daypick-year      PIC 9(4).
+               02 cached-daypick-month     PIC 99.
+               02 cached-daypick-day       PIC 99.
+               02 cached-daypick-line      PIC 999.
+
+      *>   Flat record, same as CountsDb/RecentDb; the formatted line
+      *>   itself is assembled via STRING into access-log-line (same
+      *>   idiom SHOW-QUOTE uses for display-row) before every WRITE.
+           FD AccessLogDb.
+           01 access-log-record        PIC X(60).
+
+      *>   Flat record, same idiom: the formatted line is built in
+      *>   response-body-line first, then moved in before every WRITE.
+           FD ResponseBodyDb.
+           01 response-body-record     PIC X(400).
+
+      *>   One physical line is all a simple suggestion form posts;
+      *>   wide enough to hold "quote=" plus a full 80-byte quote
+      *>   with room to spare for other form fields around it.
+           FD PostBodyDb.
+           01 postbody-record          PIC X(500).
+
+      *>   Flat record, same idiom as the other staging files: just
+      *>   the suggested text, one per line, for hand review.
+           FD PendingDb.
+           01 pending-record           PIC X(80).
 
        WORKING-STORAGE SECTION.
            01 NEWLINE                  PIC X       VALUE x"0a".
@@ -39,7 +176,69 @@ DATA   DATA DIVISION.
 
            01 request-invalid          PIC X.
                88 invalid-method                   VALUE HIGH-VALUES.
-      *>   Note: The final result is stored in the LINKAGE SECTION.
+
+      *>   Set by CGIHEADER when restrict-methods forbade the
+      *>   method this request came in with.
+           01 method-rejected          PIC X(1)    VALUE "N".
+
+      *>   Raw "?id=NN" style query string, as handed back by
+      *>   CGIHEADER. Blank when not running as CGI or when the
+      *>   visitor did not append one.
+           01 query-string             PIC X(200)  VALUE SPACES.
+
+      *>   Raw "Accept-Language:" value, as handed back by CGIHEADER.
+      *>   Blank when not running as CGI or when the visitor's client
+      *>   sent none. Only SELECT-QUOTEDB-LOCALE looks at this.
+           01 http-accept-language     PIC X(80)   VALUE SPACES.
+           01 locale-lang-code         PIC X(2)    VALUE SPACES.
+           01 locale-candidate-path    PIC X(40)   VALUE SPACES.
+
+      *>   Raw "Accept:" value, as handed back by CGIHEADER. A
+      *>   request that asks for "application/json" gets a minimal
+      *>   JSON object instead of the usual HTML page; anything else
+      *>   (including no Accept header at all) gets HTML as before.
+           01 http-accept              PIC X(80)   VALUE SPACES.
+           01 accept-scan-pos          PIC 999     VALUE 0.
+           01 json-requested-status    PIC X       VALUE "N".
+               88 json-requested                   VALUE "Y".
+
+      *>   Query string broken up into name=value pairs.
+           01 query-params.
+               02 query-param OCCURS 10 TIMES.
+                   03 query-param-name     PIC X(20).
+                   03 query-param-value    PIC X(40).
+           01 query-param-count        PIC 99      VALUE 0.
+           01 query-param-idx          PIC 99.
+
+           01 qp-raw-pairs.
+               02 qp-raw-pair OCCURS 10 TIMES PIC X(60).
+           01 qp-pair-idx              PIC 99.
+           01 qp-eq-pos                PIC 99.
+
+      *>   Result area for FIND-QUERY-PARAM.
+           01 qp-search-name           PIC X(20).
+           01 qp-search-value          PIC X(40).
+           01 qp-search-status         PIC X       VALUE "N".
+               88 qp-found                         VALUE "Y".
+
+      *>   Permalink override ("?id=NN"), read via FIND-QUERY-PARAM.
+           01 requested-id             PIC 999.
+           01 requested-id-status      PIC X       VALUE "N".
+               88 id-requested                     VALUE "Y".
+
+      *>   Category restriction ("?category=xxx"), read via
+      *>   FIND-QUERY-PARAM. category-match-lines holds the 0-indexed
+      *>   QuoteDb line numbers whose quote-category matched, built by
+      *>   BUILD-CATEGORY-MATCHES; category-pick-idx is the current
+      *>   position within that table, used by the reroll logic too.
+           01 category-filter-status   PIC X       VALUE "N".
+               88 category-filter-active           VALUE "Y".
+           01 category-filter-value    PIC X(20)   VALUE SPACES.
+           01 category-match-lines.
+               02 category-match-line  OCCURS 999 TIMES PIC 999.
+           01 category-match-count     PIC 999     VALUE 0.
+           01 category-scan-idx        PIC 999     VALUE 0.
+           01 category-pick-idx        PIC 999     VALUE 0.
 
       *>   To remove spaces of output string
            01 trailing-spaces          PIC 9(2).
@@ -47,6 +246,15 @@ DATA   DATA DIVISION.
       *>   Current line in file.
            01 line-count               PIC 9(3)    VALUE 0.
 
+      *>   Total number of lines in QuoteDb, captured before
+      *>   line-count gets reused by the seek loop below.
+           01 total-line-count         PIC 9(3)    VALUE 0.
+
+      *>   0-indexed line number READ-QUOTE-BY-LINE-NUMBER is counting
+      *>   up to while it seeks through QuoteDb.
+           01 quotedb-seek-target      PIC 999.
+           01 quotedb-seek-line        PIC 999     VALUE 0.
+
       *>   The line to print (0-indexed)
            01 chosen-line              PIC 999.
            01 chosen-line-repr         PIC **9.
@@ -55,10 +263,187 @@ DATA   DATA DIVISION.
            01 file-status              PIC X.
                88 file-eof                         VALUE HIGH-VALUES.
 
-      *>   struct timeval of sys/time.h
+      *>   Real FILE STATUS for QuoteDb, used where a section needs
+      *>   to tell "file missing" apart from "file empty".
+           01 quotedb-file-status      PIC XX      VALUE SPACES.
+
+      *>   Set when an OPEN against QuoteDb itself (not a locale
+      *>   variant - SELECT-QUOTEDB-LOCALE already falls back quietly
+      *>   when one of those is merely absent) comes back with
+      *>   anything other than "00", so a CGI hit can answer with a
+      *>   503 instead of limping on with no quote to show.
+           01 quotedb-unavailable-status PIC X     VALUE "N".
+               88 quotedb-unavailable               VALUE "Y".
+
+      *>   Path handed to CBL_CHECK_FILE_EXIST; kept in sync with the
+      *>   SELECT QuoteDb ASSIGN TO literal above by hand, the same
+      *>   way the rest of this program's side files are.
+           01 quotedb-path-for-check  PIC X(40)
+               VALUE "quotes_cobol.txt".
+
+      *>   CBL_CHECK_FILE_EXIST's file-detail area: 8-byte binary
+      *>   size, then day/month/year/hour/minute/second of the file's
+      *>   last-modified time, each binary, plus one reserved byte.
+           01 quotedb-file-info.
+               02 quotedb-size             PIC X(8)  COMP-X.
+               02 quotedb-mtime-day        PIC X     COMP-X.
+               02 quotedb-mtime-month      PIC X     COMP-X.
+               02 quotedb-mtime-year       PIC X(2)  COMP-X.
+               02 quotedb-mtime-hour       PIC X     COMP-X.
+               02 quotedb-mtime-minute     PIC X     COMP-X.
+               02 quotedb-mtime-second     PIC X     COMP-X.
+               02 filler                   PIC X.
+           01 quotedb-check-result     PIC 9(9)    COMP-5.
+
+      *>   The line-count cache side file's own FILE STATUS and a
+      *>   flag for "did LOAD-LINE-COUNT-CACHE actually find one".
+           01 linecount-file-status    PIC XX      VALUE SPACES.
+           01 linecount-cache-status   PIC X       VALUE "N".
+               88 linecount-cache-found             VALUE "Y".
+
+      *>   Kept in sync with SELECT-QUOTEDB-LOCALE, same spirit as
+      *>   quotedb-path-for-check above: one cache file per locale, so
+      *>   an English hit caching its line count doesn't get knocked
+      *>   out by the very next hit happening to be German (and vice
+      *>   versa) the way a single shared cache file would.
+           01 linecountdb-path-for-check PIC X(40)
+               VALUE "quotes_linecount_cache.txt".
+
+      *>   The day-pick cache side file's own FILE STATUS and a flag
+      *>   for "did LOAD-DAY-PICK-CACHE actually find one" - same
+      *>   shape as linecount-file-status/linecount-cache-status above.
+           01 daypick-file-status      PIC XX      VALUE SPACES.
+           01 daypick-cache-status     PIC X       VALUE "N".
+               88 daypick-cache-found               VALUE "Y".
+
+      *>   Kept in sync with SELECT-QUOTEDB-LOCALE, same spirit as
+      *>   linecountdb-path-for-check above: one day-pick cache file
+      *>   per locale, since a line number picked out of the English
+      *>   QuoteDb means nothing against the German one.
+           01 daypickdb-path-for-check PIC X(40)
+               VALUE "quotes_daypick_cache.txt".
+
+           01 accesslog-file-status    PIC XX      VALUE SPACES.
+           01 access-log-line          PIC X(60).
+           01 alog-outcome-text        PIC X(9).
+           01 alog-chosen-repr         PIC X(5).
+           01 quote-picked-status      PIC X       VALUE "N".
+               88 quote-was-picked                 VALUE "Y".
+
+           01 responsebody-file-status PIC XX      VALUE SPACES.
+           01 response-body-line       PIC X(400).
+
+      *>   Path handed to CBL_CHECK_FILE_EXIST to measure the buffered
+      *>   page for Content-Length once it is complete, and to the
+      *>   SELECT ResponseBodyDb ASSIGN TO DYNAMIC clause above (both
+      *>   historisch-gewachsen.cob's own OPENs and, since this item is
+      *>   EXTERNAL, HTMLSTART/HTMLSTOP's as well, so all three share
+      *>   one runtime path). Folds in this process's own PID
+      *>   (SELECT-RESPONSEBODY-PATH, below) so two CGI hits served at
+      *>   once never share a scratch file.
+           01 responsebody-path-for-check PIC X(40)
+               VALUE "quotes_response_body.tmp" EXTERNAL.
+           01 responsebody-file-info.
+               02 responsebody-size        PIC X(8)  COMP-X.
+               02 filler                   PIC X(8).
+           01 responsebody-check-result    PIC 9(9)  COMP-5.
+
+      *>   This process's own PID, folded into
+      *>   responsebody-path-for-check so concurrent CGI hits each get
+      *>   their own scratch file instead of racing on one shared name.
+           01 responsebody-pid-raw     PIC X(4)    COMP-5.
+           01 responsebody-pid         PIC 9(9)    VALUE 0.
+
+           01 content-length-value     PIC 9(9)    VALUE 0.
+           01 content-length-display   PIC Z(8)9.
+
+      *>   A visitor's suggested quote, read off the POST body
+      *>   ("quote=..." form-encoded, same unencoded-value convention
+      *>   QUERY-STRING-PARSE already uses for "?id="/"?category=").
+           01 postbody-file-status     PIC XX      VALUE SPACES.
+           01 pendingdb-file-status    PIC XX      VALUE SPACES.
+
+           01 suggestion-text          PIC X(80)   VALUE SPACES.
+           01 suggestion-prefix-pos    PIC 999     VALUE 0.
+           01 suggestion-trailing-spaces PIC 999   VALUE 0.
+           01 suggestion-real-length   PIC 999     VALUE 0.
+
+           01 suggestion-accepted-status PIC X     VALUE "N".
+               88 suggestion-accepted               VALUE "Y".
+           01 suggestion-reject-reason PIC X(40)   VALUE SPACES.
+
+      *>   "?theme=xxx" picks which header/footer template pair
+      *>   HTMLSTART/HTMLSTOP load; COPY REPLACING fixes the actual
+      *>   filenames at compile time (see template-html.cob), so what
+      *>   this does at runtime is just choose which already-compiled
+      *>   subprogram pair to CALL. An unrecognised theme value falls
+      *>   back to the default pair, same spirit as the category/id
+      *>   filters falling back to "no filter" on a bad value.
+           01 theme-program-suffix     PIC X(10)   VALUE SPACES.
+           01 htmlstart-program-name   PIC X(16)   VALUE "HTMLSTART".
+           01 htmlstop-program-name    PIC X(16)   VALUE "HTMLSTOP".
+
+      *>   Cache-Control: a permalink ("?id=NN") never changes, so it
+      *>   can be cached far longer than the quote-of-the-day pick,
+      *>   which is only good until the date rolls over.
+           01 cache-control-value      PIC X(20)   VALUE SPACES.
+
+      *>   Last-Modified, built from QuoteDb's own file timestamp in
+      *>   RFC 1123 form ("Tue, 15 Nov 1994 12:45:26 GMT"). The
+      *>   weekday isn't part of CBL_CHECK_FILE_EXIST's answer, so
+      *>   it's worked out separately via Zeller's congruence.
+           01 last-modified-value      PIC X(40)   VALUE SPACES.
+           01 lm-day                   PIC 99.
+           01 lm-month                 PIC 99.
+           01 lm-year                  PIC 9(4).
+           01 lm-hour                  PIC 99.
+           01 lm-minute                PIC 99.
+           01 lm-second                PIC 99.
+
+           01 zeller-q                 PIC 9(2).
+           01 zeller-m                 PIC 9(2).
+           01 zeller-y                 PIC 9(4).
+           01 zeller-k                 PIC 9(2).
+           01 zeller-j                 PIC 9(2).
+           01 zeller-h                 PIC 9.
+           01 weekday-name             PIC X(3).
+           01 month-name               PIC X(3).
+
+           01 weekday-names-table.
+               02 FILLER PIC X(3) VALUE "Sat".
+               02 FILLER PIC X(3) VALUE "Sun".
+               02 FILLER PIC X(3) VALUE "Mon".
+               02 FILLER PIC X(3) VALUE "Tue".
+               02 FILLER PIC X(3) VALUE "Wed".
+               02 FILLER PIC X(3) VALUE "Thu".
+               02 FILLER PIC X(3) VALUE "Fri".
+           01 weekday-names REDEFINES weekday-names-table.
+               02 weekday-name-entry OCCURS 7 TIMES PIC X(3).
+
+           01 month-names-table.
+               02 FILLER PIC X(3) VALUE "Jan".
+               02 FILLER PIC X(3) VALUE "Feb".
+               02 FILLER PIC X(3) VALUE "Mar".
+               02 FILLER PIC X(3) VALUE "Apr".
+               02 FILLER PIC X(3) VALUE "May".
+               02 FILLER PIC X(3) VALUE "Jun".
+               02 FILLER PIC X(3) VALUE "Jul".
+               02 FILLER PIC X(3) VALUE "Aug".
+               02 FILLER PIC X(3) VALUE "Sep".
+               02 FILLER PIC X(3) VALUE "Oct".
+               02 FILLER PIC X(3) VALUE "Nov".
+               02 FILLER PIC X(3) VALUE "Dec".
+           01 month-names REDEFINES month-names-table.
+               02 month-name-entry OCCURS 12 TIMES PIC X(3).
+
+      *>   struct timeval of sys/time.h. tv_sec/tv_usec are both a
+      *>   plain "long" - 8 bytes apiece on this platform, not 4 -
+      *>   so the fields below are sized to match, or CALL
+      *>   "gettimeofday" would hand back tv_sec's upper half as
+      *>   tv_usec instead of the real microseconds.
            01 timestamp-struct.
-               02 timestamp-seconds        PIC X(4)    COMP-5.
-               02 timestamp-microseconds   PIC X(4)    COMP-5.
+               02 timestamp-seconds        PIC X(8)    COMP-5.
+               02 timestamp-microseconds   PIC X(8)    COMP-5.
 
            01 cgi-status               PIC X(1)    VALUE "N".
                88 cgi-enabled                      VALUE "Y".
@@ -75,8 +460,30 @@ DATA   DATA DIVISION.
                    03 current-seconds      PIC 9(2).
                    03 current-milliseconds PIC 9(2).
 
+      *>   Full-precision seed: the calendar date folded together
+      *>   with gettimeofday's microsecond reading, so two requests
+      *>   landing in the same CURRENT-DATE tick still draw
+      *>   different numbers. Only used for "?random=1" - the default
+      *>   "quote of the day" pick stays on day-rng-seed below.
            01 data-rng-seed            PIC 9(18).
 
+      *>   "Quote of the day" seed: derived from the calendar date
+      *>   only, so the chosen line stays fixed for every visitor
+      *>   until the date rolls over.
+           01 day-rng-seed             PIC 9(9).
+
+      *>   Set by "?random=1": a visitor who wants a fresh pick
+      *>   instead of today's fixed quote bypasses day-rng-seed in
+      *>   favour of the microsecond-folded data-rng-seed above.
+           01 force-fresh-random-status PIC X     VALUE "N".
+               88 force-fresh-random                VALUE "Y".
+
+      *>   Whichever of day-rng-seed/data-rng-seed actually feeds
+      *>   FUNCTION RANDOM this hit, picked by GET-QUOTE up front so
+      *>   the category/no-category draws below don't each need their
+      *>   own copy of the "?random=1" check.
+           01 effective-rng-seed       PIC 9(9).
+
            01 today-formatted.
                02  formatted-year      PIC 9(4).
                02  filler              PIC X(1)    VALUE "-".
@@ -86,6 +493,74 @@ DATA   DATA DIVISION.
                
            01 display-row              PIC x(80).
 
+      *>   HTML-escaping of a quote before it is dropped into the
+      *>   generated page; "&" has to be escaped first, or the
+      *>   ampersands introduced by the other replacements would
+      *>   themselves get escaped on a second pass.
+           01 html-escape-in           PIC X(80).
+           01 html-escape-out          PIC X(400).
+           01 html-escape-ptr          PIC 9(4).
+           01 html-escape-idx          PIC 99.
+           01 html-escape-char         PIC X.
+
+      *>   Plain-text label EMIT-ESCAPED-ATTRIBUTION-LINE puts ahead of
+      *>   whichever already-HTML-escaped field it is emitting.
+           01 attribution-prefix       PIC X(12).
+
+      *>   Same idea for JSON mode: '"' and "\" would otherwise break
+      *>   the generated object, so they get backslash-escaped before
+      *>   the quote text is dropped between quotes in the output.
+           01 json-escape-in           PIC X(80).
+           01 json-escape-out          PIC X(160).
+           01 json-escape-ptr          PIC 9(4).
+           01 json-escape-idx          PIC 99.
+           01 json-escape-char         PIC X.
+           01 json-line-display        PIC ZZ9.
+
+      *>   Per-line popularity counters, same line order as QuoteDb.
+           01 quote-counts-table.
+               02 quote-count-entry    OCCURS 999 TIMES PIC 9(9).
+           01 counts-file-status       PIC XX.
+           01 counts-read-status       PIC X       VALUE "N".
+               88 counts-read-eof                  VALUE "Y".
+           01 counts-idx               PIC 999.
+           01 report-line-id           PIC 999.
+
+      *>   Rolling history of recently-shown lines, to avoid
+      *>   back-to-back repeats on the random pick.
+           01 recent-history-max       PIC 99      VALUE 8.
+           01 recent-history-table.
+               02 recent-history-entry OCCURS 8 TIMES PIC 999.
+           01 recent-history-count     PIC 99      VALUE 0.
+           01 recent-idx               PIC 99.
+           01 recent-file-status       PIC XX.
+           01 recent-read-status       PIC X       VALUE "N".
+               88 recent-read-eof                  VALUE "Y".
+           01 recent-match-status      PIC X       VALUE "N".
+               88 recent-match                     VALUE "Y".
+           01 reroll-attempts          PIC 999     VALUE 0.
+
+      *>   Command-line dispatch (only consulted when cgi-disabled).
+           01 cli-arg-count            PIC 9(2)    VALUE 0.
+           01 cli-mode                 PIC X(10)   VALUE SPACES.
+           01 cli-arg-text             PIC X(200)  VALUE SPACES.
+           01 cli-text-trailing-spaces PIC 999     VALUE 0.
+
+      *>   Candidate line for CLI ADD mode.
+           01 new-quote-text           PIC X(80).
+           01 new-quote-length         PIC 999     VALUE 0.
+           01 duplicate-quote-status   PIC X       VALUE "N".
+               88 duplicate-quote-found            VALUE "Y".
+
+      *>   quote-line, broken up into its "|"-delimited sub-fields by
+      *>   PARSE-QUOTE-RECORD. A record with no "|" at all still
+      *>   parses fine: quote-text gets the whole line, the rest stay
+      *>   blank.
+           01 quote-text               PIC X(80).
+           01 quote-author             PIC X(40).
+           01 quote-category           PIC X(20).
+           01 quote-date-added         PIC X(10).
+
 CODE   PROCEDURE DIVISION.
        DECLARATIVES.
        END DECLARATIVES.
@@ -93,120 +568,1566 @@ CODE   PROCEDURE DIVISION.
        MAIN-LINE SECTION.
            PERFORM SETUP-TIME
            PERFORM CGI-CHECK
+
+           IF cgi-disabled
+               PERFORM READ-CLI-ARGS
+           END-IF
+
+           EVALUATE TRUE
+               WHEN cgi-disabled AND cli-mode = "ADD"
+                   PERFORM CLI-ADD-QUOTE
+               WHEN cgi-disabled AND cli-mode = "STATS"
+                   PERFORM CLI-QUOTE-STATS
+               WHEN cgi-disabled AND cli-mode = "LIST"
+                   PERFORM CLI-LIST-QUOTES
+               WHEN OTHER
+                   PERFORM SHOW-QUOTE
+           END-EVALUATE
+
+           STOP RUN.
+
+      *>   Read the command-line arguments this run was invoked
+      *>   with; only consulted off the web, so it never interferes
+      *>   with a CGI hit's own query-string parameters.
+       READ-CLI-ARGS SECTION.
+           ACCEPT cli-arg-count FROM ARGUMENT-NUMBER
+           IF cli-arg-count > 0
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT cli-mode FROM ARGUMENT-VALUE
+               MOVE FUNCTION UPPER-CASE(cli-mode) TO cli-mode
+           END-IF
+           IF cli-arg-count > 1
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT cli-arg-text FROM ARGUMENT-VALUE
+           END-IF
+           .
+
+      *>   Print the usual report: quote-of-the-day plus attribution,
+      *>   wrapped in the HTML template when running as CGI.
+       SHOW-QUOTE SECTION.
+           IF cgi-enabled
+               PERFORM SELECT-RESPONSEBODY-PATH
+               PERFORM START-RESPONSE-BODY
+           END-IF
+
            PERFORM GET-QUOTE
 
+      *>   QuoteDb itself (not a merely-absent locale variant, which
+      *>   SELECT-QUOTEDB-LOCALE already falls back from quietly)
+      *>   failed to OPEN - nothing below has a quote to work with, so
+      *>   answer with a clean error instead of limping on.
+           IF quotedb-unavailable
+               IF cgi-enabled
+                   PERFORM LOG-ACCESS
+                   PERFORM SEND-SERVICE-UNAVAILABLE-RESPONSE
+               ELSE
+                   DISPLAY "ERROR: QuoteDb is not readable."
+               END-IF
+               GOBACK
+           END-IF
+
+           PERFORM UPDATE-QUOTE-COUNTER
+
+      *>   A JSON hit never touches the HTML template at all - it
+      *>   gets its own short body and leaves straight away.
+           IF cgi-enabled AND json-requested
+               PERFORM LOG-ACCESS
+               PERFORM EMIT-JSON-QUOTE
+               PERFORM SEND-CGI-RESPONSE
+               GOBACK
+           END-IF
+
            IF cgi-enabled
-               CALL "HTMLSTART" END-CALL
+               PERFORM LOG-ACCESS
+               PERFORM SELECT-TEMPLATE-THEME
+               CALL htmlstart-program-name END-CALL
            END-IF
-           
-           MOVE "=== REPORT OF cobol.historisch-gewachsen.de ===" TO 
+
+           MOVE "=== REPORT OF cobol.historisch-gewachsen.de ===" TO
                display-row
-           DISPLAY display-row
+           PERFORM EMIT-DISPLAY-ROW
 
            MOVE " " TO display-row
            STRING
                "Date:       " today-formatted
                INTO display-row
            END-STRING
-           DISPLAY display-row
+           PERFORM EMIT-DISPLAY-ROW
 
            MOVE " " TO display-row
            STRING
                "Web-CGI:    " cgi-status
                INTO display-row
            END-STRING
-           DISPLAY display-row
+           PERFORM EMIT-DISPLAY-ROW
 
            MOVE " " TO display-row
-           DISPLAY display-row
+           PERFORM EMIT-DISPLAY-ROW
 
            MOVE "-- PROBLEM" TO display-row
-           DISPLAY display-row
-           STRING 
-               "Project has historically grown, " 
+           PERFORM EMIT-DISPLAY-ROW
+           STRING
+               "Project has historically grown, "
                "it is still written in COBOL."
                INTO  display-row
            END-STRING
-           DISPLAY display-row
+           PERFORM EMIT-DISPLAY-ROW
 
            MOVE " " TO display-row
-           DISPLAY display-row
+           PERFORM EMIT-DISPLAY-ROW
 
            MOVE "-- REASON" TO display-row
-           DISPLAY display-row
+           PERFORM EMIT-DISPLAY-ROW
            MOVE " " TO display-row
            STRING
-               "#" chosen-line 
+               "#" chosen-line
                INTO display-row END-STRING
-           display display-row
+           PERFORM EMIT-DISPLAY-ROW
+
+           MOVE 0 TO trailing-spaces
+           INSPECT FUNCTION REVERSE(quote-text)
+               TALLYING trailing-spaces FOR LEADING SPACE
+           MOVE quote-text TO html-escape-in
+           PERFORM ESCAPE-HTML-QUOTE
+           PERFORM EMIT-ESCAPED-QUOTE-LINE
 
-           DISPLAY quote-line(1:(80 - trailing-spaces))
+      *>   quote-author/quote-category/quote-date-added are free text
+      *>   off QuoteDb too, same as quote-text, so they go through the
+      *>   same HTML-escaping before reaching the page.
+           IF quote-author NOT = SPACES
+               MOVE "--" TO attribution-prefix
+               MOVE SPACES TO html-escape-in
+               MOVE quote-author TO html-escape-in
+               MOVE 0 TO trailing-spaces
+               INSPECT FUNCTION REVERSE(html-escape-in)
+                   TALLYING trailing-spaces FOR LEADING SPACE
+               PERFORM ESCAPE-HTML-QUOTE
+               PERFORM EMIT-ESCAPED-ATTRIBUTION-LINE
+           END-IF
+
+           IF quote-category NOT = SPACES
+               MOVE "Category:" TO attribution-prefix
+               MOVE SPACES TO html-escape-in
+               MOVE quote-category TO html-escape-in
+               MOVE 0 TO trailing-spaces
+               INSPECT FUNCTION REVERSE(html-escape-in)
+                   TALLYING trailing-spaces FOR LEADING SPACE
+               PERFORM ESCAPE-HTML-QUOTE
+               PERFORM EMIT-ESCAPED-ATTRIBUTION-LINE
+           END-IF
+
+           IF quote-date-added NOT = SPACES
+               MOVE "Added:" TO attribution-prefix
+               MOVE SPACES TO html-escape-in
+               MOVE quote-date-added TO html-escape-in
+               MOVE 0 TO trailing-spaces
+               INSPECT FUNCTION REVERSE(html-escape-in)
+                   TALLYING trailing-spaces FOR LEADING SPACE
+               PERFORM ESCAPE-HTML-QUOTE
+               PERFORM EMIT-ESCAPED-ATTRIBUTION-LINE
+           END-IF
 
            MOVE " " TO display-row
-           DISPLAY display-row
+           PERFORM EMIT-DISPLAY-ROW
 
            IF cgi-enabled
-               CALL "HTMLSTOP" END-CALL
+               CALL htmlstop-program-name END-CALL
+               PERFORM SEND-CGI-RESPONSE
            END-IF
+           .
 
-           STOP RUN.
+      *>   A minimal JSON object - chosen line number plus quote text
+      *>   - for a caller that asked for "Accept: application/json"
+      *>   instead of the HTML page. Goes through the same
+      *>   response-body buffer as the HTML path, so Content-Length
+      *>   still comes out right.
+       EMIT-JSON-QUOTE SECTION.
+           MOVE 0 TO trailing-spaces
+           INSPECT FUNCTION REVERSE(quote-text)
+               TALLYING trailing-spaces FOR LEADING SPACE
+           MOVE quote-text TO json-escape-in
+           PERFORM ESCAPE-JSON-QUOTE
+
+           MOVE chosen-line TO json-line-display
+
+           MOVE SPACES TO display-row
+           STRING
+               '{"line": ' FUNCTION TRIM(json-line-display)
+               ', "quote": "'
+               json-escape-out(1:(json-escape-ptr - 1))
+               '"}'
+               INTO display-row
+           END-STRING
+           PERFORM EMIT-DISPLAY-ROW
+           .
+
+      *>   Pick which compiled HTMLSTART/HTMLSTOP variant to CALL.
+      *>   Each theme is its own COPY REPLACING'd subprogram pair
+      *>   (see template-html.cob), so adding a theme means adding a
+      *>   PROGRAM-ID there and a branch here, not touching how the
+      *>   quote itself gets chosen or built.
+       SELECT-TEMPLATE-THEME SECTION.
+           MOVE "HTMLSTART" TO htmlstart-program-name
+           MOVE "HTMLSTOP" TO htmlstop-program-name
+
+           MOVE "theme" TO qp-search-name
+           PERFORM FIND-QUERY-PARAM
+           IF qp-found
+               IF qp-search-value(1:4) = "dark"
+                   MOVE "-DARK" TO theme-program-suffix
+                   STRING "HTMLSTART"
+                       FUNCTION TRIM(theme-program-suffix)
+                       INTO htmlstart-program-name
+                   END-STRING
+                   STRING "HTMLSTOP"
+                       FUNCTION TRIM(theme-program-suffix)
+                       INTO htmlstop-program-name
+                   END-STRING
+               END-IF
+           END-IF
+           .
+
+      *>   Point QuoteDb at a translated file when the visitor's
+      *>   browser asked for one and it actually exists on disk;
+      *>   falls back to (and leaves untouched) the default
+      *>   quotes_cobol.txt otherwise. Only the 2-letter primary
+      *>   language subtag is looked at ("de" out of
+      *>   "de-DE,de;q=0.9"), same granularity the quotes_cobol.<lang>
+      *>   naming convention uses.
+       SELECT-QUOTEDB-LOCALE SECTION.
+           MOVE "quotes_cobol.txt" TO quotedb-path-for-check
+           MOVE "quotes_linecount_cache.txt"
+               TO linecountdb-path-for-check
+           MOVE "quotes_daypick_cache.txt"
+               TO daypickdb-path-for-check
+
+           IF http-accept-language NOT = SPACES
+               MOVE FUNCTION LOWER-CASE(http-accept-language(1:2))
+                   TO locale-lang-code
+
+               MOVE SPACES TO locale-candidate-path
+               STRING
+                   "quotes_cobol." FUNCTION TRIM(locale-lang-code)
+                   ".txt"
+                   INTO locale-candidate-path
+               END-STRING
+
+               CALL "CBL_CHECK_FILE_EXIST" USING
+                   locale-candidate-path quotedb-file-info
+                   RETURNING quotedb-check-result
+               END-CALL
+
+               IF quotedb-check-result = 0
+                   MOVE locale-candidate-path TO quotedb-path-for-check
+                   MOVE SPACES TO linecountdb-path-for-check
+                   STRING
+                       "quotes_linecount_cache."
+                       FUNCTION TRIM(locale-lang-code)
+                       ".txt"
+                       INTO linecountdb-path-for-check
+                   END-STRING
+                   MOVE SPACES TO daypickdb-path-for-check
+                   STRING
+                       "quotes_daypick_cache."
+                       FUNCTION TRIM(locale-lang-code)
+                       ".txt"
+                       INTO daypickdb-path-for-check
+                   END-STRING
+               END-IF
+           END-IF
+           .
+
+      *>   Fold this process's own PID into responsebody-path-for-check
+      *>   so the response-body scratch file is unique per in-flight
+      *>   CGI hit, not one name shared by every concurrent invocation
+      *>   of this program.
+       SELECT-RESPONSEBODY-PATH SECTION.
+           CALL "getpid" RETURNING responsebody-pid-raw END-CALL
+           MOVE responsebody-pid-raw TO responsebody-pid
+           MOVE SPACES TO responsebody-path-for-check
+           STRING
+               "quotes_response_body."
+               FUNCTION TRIM(responsebody-pid)
+               ".tmp"
+               INTO responsebody-path-for-check
+           END-STRING
+           .
+
+      *>   An "Accept: application/json" visitor wants the quote back
+      *>   as data, not wrapped in the HTML template - SHOW-QUOTE
+      *>   checks this flag to decide which it builds.
+       DETECT-JSON-REQUEST SECTION.
+           MOVE "N" TO json-requested-status
+           MOVE 0 TO accept-scan-pos
+           INSPECT http-accept TALLYING accept-scan-pos
+               FOR CHARACTERS BEFORE INITIAL "application/json"
+           IF accept-scan-pos < 80
+               MOVE "Y" TO json-requested-status
+           END-IF
+           .
 
        CGI-CHECK SECTION.
            CALL "CGIHEADER" USING
-      *>       cgi-status         
+      *>       cgi-status
                by reference cgi-status
-      *>       restrict-request-methods (to GET/HEAD only)
+      *>       restrict-request-methods (to GET/HEAD/POST only)
                "Y"
-      *>       content-type
-               by content "text/html; charset=us-ascii   "
       *>       request-method
                by reference request-method
+      *>       query-string
+               by reference query-string
+      *>       method-rejected
+               by reference method-rejected
+      *>       http-accept-language
+               by reference http-accept-language
+      *>       http-accept
+               by reference http-accept
            END-CALL
-       
-           IF cgi-enabled THEN
-               DISPLAY "Via: COBOL" NEWLINE
-               IF request-method = "HEAD" THEN
+
+           IF cgi-enabled
+               PERFORM SELECT-QUOTEDB-LOCALE
+               PERFORM DETECT-JSON-REQUEST
+           END-IF
+
+           IF method-rejected = "Y" THEN
+               SET invalid-method TO TRUE
+               PERFORM LOG-ACCESS
+               DISPLAY "Status: 405 METHOD NOT ALLOWED"
+               DISPLAY "Content-Type: text/plain; charset=us-ascii"
+                   NEWLINE
+               DISPLAY "INVALID REQUEST METHOD:" SPACE request-method
+               STOP RUN
+           END-IF
+
+      *>   Parse the query string up front, before branching on
+      *>   method, so a HEAD's own "?id="/"?random=1" flags come out
+      *>   the same as the equivalent GET's would (COMPUTE-CACHE-
+      *>   CONTROL, called from SEND-HEAD-RESPONSE below, needs them
+      *>   already set).
+           PERFORM QUERY-STRING-PARSE
+
+      *>   A POST carries a visitor's suggested quote on standard
+      *>   input rather than on the query string; it never reaches
+      *>   GET-QUOTE/SHOW-QUOTE at all, same as the HEAD fast path
+      *>   just below.
+           IF cgi-enabled AND request-method = "POST" THEN
+               PERFORM HANDLE-QUOTE-SUGGESTION
+               GOBACK
+           END-IF
+
+      *>   HEAD never builds the page body (the whole point of the
+      *>   fast path), so it gets its own lightweight header set
+      *>   rather than the Content-Length that only the full response
+      *>   can honestly compute. It still needs GET-LINE-COUNT and
+      *>   DETERMINE-CACHE-FLAGS, the same id/random determination
+      *>   GET-QUOTE does for a GET, so Cache-Control comes out
+      *>   matching what the equivalent GET would send.
+           IF cgi-enabled AND request-method = "HEAD" THEN
+               PERFORM GET-LINE-COUNT
+      *>       Same QuoteDb-missing check SHOW-QUOTE makes for GET -
+      *>       a HEAD against an unreadable QuoteDb must answer 503
+      *>       too, not a bare 200 with a garbled Last-Modified.
+               IF quotedb-unavailable
+                   PERFORM LOG-ACCESS
+                   PERFORM SEND-HEAD-SERVICE-UNAVAILABLE-RESPONSE
                    GOBACK
                END-IF
+               PERFORM DETERMINE-CACHE-FLAGS
+               PERFORM LOG-ACCESS
+               PERFORM SEND-HEAD-RESPONSE
+               GOBACK
+           END-IF
+           .
+
+      *>   Validate and stage a visitor-suggested quote rather than
+      *>   writing it straight into QuoteDb; quotes_pending.txt is
+      *>   reviewed and promoted by hand, same spirit as CLI-ADD-QUOTE
+      *>   but without trusting arbitrary web input unattended.
+       HANDLE-QUOTE-SUGGESTION SECTION.
+           PERFORM READ-POST-BODY
+           PERFORM VALIDATE-SUGGESTION
+
+           IF suggestion-accepted
+               PERFORM APPEND-PENDING-QUOTE
+           END-IF
+
+           PERFORM LOG-ACCESS
+           PERFORM SEND-SUGGESTION-RESPONSE
+           .
+
+      *>   A simple suggestion form posts one line of
+      *>   "quote=<text>"; read it straight off standard input,
+      *>   same file-status-then-fallback caution as every other
+      *>   OPEN in this program.
+       READ-POST-BODY SECTION.
+           MOVE SPACES TO postbody-record
+           MOVE SPACES TO postbody-file-status
+           OPEN INPUT PostBodyDb
+           IF postbody-file-status = "00"
+               READ PostBodyDb
+                   AT END
+                       MOVE SPACES TO postbody-record
+               END-READ
+               CLOSE PostBodyDb
+           END-IF
+           .
+
+      *>   Pull the "quote=" value off the POST body (no "&"-joined
+      *>   fields expected beyond it, but split on "&" anyway in case
+      *>   a form adds more later) and reject it blank or long enough
+      *>   to have filled (and so possibly truncated) the 80-byte
+      *>   text field - same threshold historisch-reconcile.cob
+      *>   already flags as "possibly truncated".
+       VALIDATE-SUGGESTION SECTION.
+           MOVE SPACES TO suggestion-text
+           MOVE "N" TO suggestion-accepted-status
+           MOVE SPACES TO suggestion-reject-reason
+
+           MOVE 0 TO suggestion-prefix-pos
+           INSPECT postbody-record TALLYING suggestion-prefix-pos
+               FOR CHARACTERS BEFORE INITIAL "quote="
+
+           IF suggestion-prefix-pos < 500
+               UNSTRING postbody-record(suggestion-prefix-pos + 7:)
+                   DELIMITED BY "&"
+                   INTO suggestion-text
+               END-UNSTRING
+           END-IF
+
+           MOVE 0 TO suggestion-trailing-spaces
+           INSPECT FUNCTION REVERSE(suggestion-text)
+               TALLYING suggestion-trailing-spaces FOR LEADING SPACE
+           COMPUTE suggestion-real-length =
+               80 - suggestion-trailing-spaces
+
+           IF suggestion-real-length = 0
+               MOVE "no quote text supplied"
+                   TO suggestion-reject-reason
+           ELSE
+               IF suggestion-real-length >= 80
+                   MOVE "quote text too long"
+                       TO suggestion-reject-reason
+               ELSE
+                   MOVE "Y" TO suggestion-accepted-status
+               END-IF
+           END-IF
+           .
+
+      *>   Append the suggestion, same OPEN EXTEND/fallback idiom
+      *>   every other side file in this program uses.
+       APPEND-PENDING-QUOTE SECTION.
+           MOVE suggestion-text TO pending-record
+           OPEN EXTEND PendingDb
+           IF pendingdb-file-status NOT = "00"
+               OPEN OUTPUT PendingDb
+           END-IF
+           WRITE pending-record
+           CLOSE PendingDb
+           .
+
+      *>   A short acknowledgement, not the main cacheable page - no
+      *>   Content-Length/Last-Modified/Cache-Control machinery here,
+      *>   same pragmatic scope the 405 rejection path already keeps.
+       SEND-SUGGESTION-RESPONSE SECTION.
+           IF suggestion-accepted
+               DISPLAY "Status: 202 Accepted"
+               DISPLAY "Content-Type: text/plain; charset=us-ascii"
+                   NEWLINE
+               DISPLAY
+                   "Thanks! Your suggestion has been queued for "
+                   "review."
+           ELSE
+               DISPLAY "Status: 400 Bad Request"
+               DISPLAY "Content-Type: text/plain; charset=us-ascii"
+                   NEWLINE
+               MOVE SPACES TO display-row
+               STRING
+                   "Suggestion rejected: " suggestion-reject-reason
+                   INTO display-row
+               END-STRING
+               DISPLAY display-row
+           END-IF
+           .
+
+      *>   QuoteDb itself couldn't be opened - missing, mid-rewrite,
+      *>   bad permissions, whatever the reason - so there is no page
+      *>   to build and no Content-Length/Last-Modified/Cache-Control
+      *>   to compute for it; same pragmatic minimal-header scope the
+      *>   405/POST-acknowledgement paths already keep.
+       SEND-SERVICE-UNAVAILABLE-RESPONSE SECTION.
+           DISPLAY "Status: 503 Service Unavailable"
+           DISPLAY "Content-Type: text/plain; charset=us-ascii"
+               NEWLINE
+           DISPLAY
+               "Sorry, the quote database is temporarily "
+               "unavailable. Please try again shortly."
+           .
+
+      *>   Same 503, but for a HEAD hit: headers only, no body, same
+      *>   as SEND-HEAD-RESPONSE never writing one for the happy path.
+       SEND-HEAD-SERVICE-UNAVAILABLE-RESPONSE SECTION.
+           DISPLAY "Status: 503 Service Unavailable"
+           DISPLAY "Content-Type: text/plain; charset=us-ascii"
+               NEWLINE
+           .
+
+      *>   Headers for a HEAD hit: no body follows, so no
+      *>   Content-Length, but Last-Modified/Cache-Control still
+      *>   apply since both are known without building the page.
+       SEND-HEAD-RESPONSE SECTION.
+           PERFORM COMPUTE-CACHE-CONTROL
+           PERFORM FORMAT-LAST-MODIFIED
+
+           IF json-requested
+               DISPLAY "Content-Type: application/json; "
+                   "charset=us-ascii"
+           ELSE
+               DISPLAY "Content-Type: text/html; charset=us-ascii"
+           END-IF
+           DISPLAY "Last-Modified:" SPACE
+               FUNCTION TRIM(last-modified-value)
+           DISPLAY "Cache-Control:" SPACE
+               FUNCTION TRIM(cache-control-value)
+           DISPLAY "Via: COBOL" NEWLINE
+           .
+
+      *>   Now that the whole page is sitting in ResponseBodyDb, work
+      *>   out its size, send every header together (Content-Type,
+      *>   Content-Length, Last-Modified, Cache-Control), and stream
+      *>   the buffered page back out to the real output stream.
+       SEND-CGI-RESPONSE SECTION.
+           PERFORM MEASURE-RESPONSE-BODY
+           PERFORM COMPUTE-CACHE-CONTROL
+           PERFORM FORMAT-LAST-MODIFIED
+
+           MOVE content-length-value TO content-length-display
+           IF json-requested
+               DISPLAY "Content-Type: application/json; "
+                   "charset=us-ascii"
+           ELSE
+               DISPLAY "Content-Type: text/html; charset=us-ascii"
+           END-IF
+           DISPLAY "Content-Length:" SPACE
+               FUNCTION TRIM(content-length-display)
+           DISPLAY "Last-Modified:" SPACE
+               FUNCTION TRIM(last-modified-value)
+           DISPLAY "Cache-Control:" SPACE
+               FUNCTION TRIM(cache-control-value)
+           DISPLAY "Via: COBOL" NEWLINE
+
+           PERFORM STREAM-RESPONSE-BODY
+           .
+
+      *>   Truncate (or create) the response-body scratch file at the
+      *>   start of a CGI hit, so APPEND-RESPONSE-BODY-LINE always
+      *>   starts from an empty page.
+       START-RESPONSE-BODY SECTION.
+           OPEN OUTPUT ResponseBodyDb
+           CLOSE ResponseBodyDb
+           .
+
+      *>   Send display-row either straight to stdout (CLI) or into
+      *>   the response-body buffer (CGI), so the CGI path's page can
+      *>   be measured for Content-Length before any of it reaches
+      *>   the real output stream.
+       EMIT-DISPLAY-ROW SECTION.
+           IF cgi-enabled
+               MOVE SPACES TO response-body-line
+               MOVE display-row TO response-body-line
+               PERFORM APPEND-RESPONSE-BODY-LINE
+           ELSE
+               DISPLAY display-row
+           END-IF
+           .
+
+      *>   Same as EMIT-DISPLAY-ROW, but for the one line that's wider
+      *>   than display-row once a quote has been HTML-escaped. A CGI
+      *>   hit needs the escaped html-escape-out, since that is what
+      *>   actually reaches the page; a CLI run's terminal is not a
+      *>   browser, so it gets the original html-escape-in back
+      *>   (unescaped, up to trailing-spaces) instead of literal
+      *>   "&amp;"/"&lt;" noise.
+       EMIT-ESCAPED-QUOTE-LINE SECTION.
+           IF cgi-enabled
+               MOVE SPACES TO response-body-line
+               MOVE html-escape-out(1:(html-escape-ptr - 1))
+                   TO response-body-line
+               PERFORM APPEND-RESPONSE-BODY-LINE
+           ELSE
+               DISPLAY html-escape-in(1:(80 - trailing-spaces))
+           END-IF
+           .
+
+      *>   Same again, but with a plain-text label (attribution-prefix,
+      *>   e.g. "-- "/"Category:"/"Added:") ahead of the field, for
+      *>   quote-author/quote-category/quote-date-added - free text off
+      *>   QuoteDb just like quote-text, so a CGI hit needs it escaped
+      *>   the same way; a CLI run gets the original html-escape-in
+      *>   back, same reasoning as EMIT-ESCAPED-QUOTE-LINE above.
+       EMIT-ESCAPED-ATTRIBUTION-LINE SECTION.
+           IF cgi-enabled
+               MOVE SPACES TO response-body-line
+               STRING
+                   FUNCTION TRIM(attribution-prefix)
+                   SPACE
+                   html-escape-out(1:(html-escape-ptr - 1))
+                   DELIMITED BY SIZE
+                   INTO response-body-line
+               END-STRING
+               PERFORM APPEND-RESPONSE-BODY-LINE
+           ELSE
+               DISPLAY
+                   FUNCTION TRIM(attribution-prefix) SPACE
+                   html-escape-in(1:(80 - trailing-spaces))
+           END-IF
+           .
+
+      *>   Shared WRITE logic for the response-body buffer, same
+      *>   OPEN EXTEND/fallback idiom as LOG-ACCESS.
+       APPEND-RESPONSE-BODY-LINE SECTION.
+           MOVE response-body-line TO response-body-record
+           OPEN EXTEND ResponseBodyDb
+           IF responsebody-file-status NOT = "00"
+               OPEN OUTPUT ResponseBodyDb
+           END-IF
+           WRITE response-body-record
+           CLOSE ResponseBodyDb
+           .
+
+      *>   Byte size of the finished page, for Content-Length.
+       MEASURE-RESPONSE-BODY SECTION.
+           CALL "CBL_CHECK_FILE_EXIST" USING
+               responsebody-path-for-check responsebody-file-info
+               RETURNING responsebody-check-result
+           END-CALL
+           MOVE responsebody-size TO content-length-value
+           .
+
+       COMPUTE-CACHE-CONTROL SECTION.
+           IF force-fresh-random
+      *>       A fresh pick every hit is the whole point of
+      *>       "?random=1" - caching it would defeat it.
+               MOVE "no-store" TO cache-control-value
+           ELSE
+               IF id-requested
+                   MOVE "max-age=86400" TO cache-control-value
+               ELSE
+                   MOVE "max-age=60" TO cache-control-value
+               END-IF
+           END-IF
+           .
+
+      *>   RFC 1123 date format ("Tue, 15 Nov 1994 12:45:26 GMT"),
+      *>   built from QuoteDb's own last-modified time.
+       FORMAT-LAST-MODIFIED SECTION.
+           CALL "CBL_CHECK_FILE_EXIST" USING
+               quotedb-path-for-check quotedb-file-info
+               RETURNING quotedb-check-result
+           END-CALL
+
+           MOVE quotedb-mtime-day    TO lm-day
+           MOVE quotedb-mtime-month  TO lm-month
+           MOVE quotedb-mtime-year   TO lm-year
+           MOVE quotedb-mtime-hour   TO lm-hour
+           MOVE quotedb-mtime-minute TO lm-minute
+           MOVE quotedb-mtime-second TO lm-second
+
+           PERFORM COMPUTE-LAST-MODIFIED-WEEKDAY
+           MOVE month-name-entry(lm-month) TO month-name
+
+           MOVE SPACES TO last-modified-value
+           STRING
+               weekday-name ", "
+               lm-day SPACE
+               month-name SPACE
+               lm-year SPACE
+               lm-hour ":" lm-minute ":" lm-second
+               " GMT"
+               INTO last-modified-value
+           END-STRING
+           .
+
+      *>   Zeller's congruence: 0=Saturday .. 6=Friday. January and
+      *>   February count as months 13/14 of the previous year.
+       COMPUTE-LAST-MODIFIED-WEEKDAY SECTION.
+           MOVE lm-day TO zeller-q
+           MOVE lm-month TO zeller-m
+           MOVE lm-year TO zeller-y
+           IF zeller-m < 3
+               COMPUTE zeller-m = zeller-m + 12
+               COMPUTE zeller-y = zeller-y - 1
+           END-IF
+           COMPUTE zeller-k = FUNCTION MOD(zeller-y, 100)
+           COMPUTE zeller-j = FUNCTION INTEGER(zeller-y / 100)
+           COMPUTE zeller-h =
+               FUNCTION MOD(
+                   zeller-q
+                   + FUNCTION INTEGER((13 * (zeller-m + 1)) / 5)
+                   + zeller-k
+                   + FUNCTION INTEGER(zeller-k / 4)
+                   + FUNCTION INTEGER(zeller-j / 4)
+                   + (5 * zeller-j), 7)
+           MOVE weekday-name-entry(zeller-h + 1) TO weekday-name
+           .
+
+      *>   Read the buffered page back out, line by line, to the real
+      *>   output stream, now that its headers have already gone out
+      *>   with the right Content-Length.
+       STREAM-RESPONSE-BODY SECTION.
+           MOVE SPACES TO file-status
+           OPEN INPUT ResponseBodyDb
+           IF responsebody-file-status = "00"
+               PERFORM DISPLAY-ONE-RESPONSE-BODY-LINE UNTIL file-eof
+               CLOSE ResponseBodyDb
+      *>       Now that responsebody-path-for-check is unique per PID
+      *>       rather than one name every hit reused, nothing else will
+      *>       ever truncate this one back open - remove it here
+      *>       instead of leaving it on disk for good.
+               DELETE FILE ResponseBodyDb
+           END-IF
+           .
+
+       DISPLAY-ONE-RESPONSE-BODY-LINE SECTION.
+           READ ResponseBodyDb
+               AT END
+                   SET file-eof TO TRUE
+               NOT AT END
+                   DISPLAY FUNCTION TRIM(response-body-record TRAILING)
+           END-READ
+           .
+
+      *>   Append one line to the standing audit log: timestamp,
+      *>   request method, and either the chosen line or REJECTED
+      *>   for a disallowed method. Only called for CGI hits - a
+      *>   command-line ADD/LIST/STATS run isn't "traffic".
+       LOG-ACCESS SECTION.
+           MOVE SPACES TO alog-chosen-repr
+           IF invalid-method
+               MOVE "REJECTED" TO alog-outcome-text
+           ELSE
+               IF request-method = "POST"
+                   IF suggestion-accepted
+                       MOVE "SUGGESTED" TO alog-outcome-text
+                   ELSE
+                       MOVE "REJECTED" TO alog-outcome-text
+                   END-IF
+               ELSE
+                   IF quotedb-unavailable
+                       MOVE "NO-DB" TO alog-outcome-text
+                   ELSE
+                       MOVE "OK" TO alog-outcome-text
+                       IF quote-was-picked
+                           MOVE chosen-line-repr TO alog-chosen-repr
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE SPACES TO access-log-line
+           STRING
+               today-formatted " "
+               current-hours ":" current-minute ":" current-seconds
+               " " request-method " " alog-outcome-text
+               " " alog-chosen-repr
+               INTO access-log-line
+           END-STRING
+
+           MOVE access-log-line TO access-log-record
+           OPEN EXTEND AccessLogDb
+           IF accesslog-file-status NOT = "00"
+               OPEN OUTPUT AccessLogDb
+           END-IF
+           WRITE access-log-record
+           CLOSE AccessLogDb
+           .
+
+      *>   Break "name1=value1&name2=value2" up into query-param
+      *>   entries, so later sections can pull out the parameter
+      *>   they care about via FIND-QUERY-PARAM.
+       QUERY-STRING-PARSE SECTION.
+           MOVE 0 TO query-param-count
+           MOVE SPACES TO qp-raw-pairs
+
+           IF query-string NOT = SPACES
+               UNSTRING query-string DELIMITED BY "&"
+                   INTO qp-raw-pair(1) qp-raw-pair(2) qp-raw-pair(3)
+                        qp-raw-pair(4) qp-raw-pair(5) qp-raw-pair(6)
+                        qp-raw-pair(7) qp-raw-pair(8) qp-raw-pair(9)
+                        qp-raw-pair(10)
+               END-UNSTRING
+
+               PERFORM SPLIT-ONE-QUERY-PARAM
+                   VARYING qp-pair-idx FROM 1 BY 1
+                   UNTIL qp-pair-idx > 10
+           END-IF
+           .
+
+       SPLIT-ONE-QUERY-PARAM SECTION.
+           IF qp-raw-pair(qp-pair-idx) NOT = SPACES
+               AND query-param-count < 10
+
+               MOVE 0 TO qp-eq-pos
+               INSPECT qp-raw-pair(qp-pair-idx) TALLYING qp-eq-pos
+                   FOR CHARACTERS BEFORE INITIAL "="
+
+      *>       query-param-name only holds 20 bytes; a longer name
+      *>       is skipped outright rather than silently truncated
+      *>       and risking a collision with some other long name.
+               IF qp-eq-pos > 0 AND qp-eq-pos <= 20
+                   ADD 1 TO query-param-count
+                   MOVE qp-raw-pair(qp-pair-idx)(1:qp-eq-pos)
+                       TO query-param-name(query-param-count)
+                   MOVE qp-raw-pair(qp-pair-idx)
+                           (qp-eq-pos + 2:)
+                       TO query-param-value(query-param-count)
+               END-IF
+           END-IF
+           .
+
+      *>   Look up qp-search-name among the parsed query-params;
+      *>   on return, qp-found tells the caller whether it was
+      *>   present and qp-search-value holds its (raw) value.
+       FIND-QUERY-PARAM SECTION.
+           MOVE "N" TO qp-search-status
+           MOVE SPACES TO qp-search-value
+
+           PERFORM CHECK-ONE-QUERY-PARAM
+               VARYING query-param-idx FROM 1 BY 1
+               UNTIL query-param-idx > query-param-count
+                   OR qp-found
+           .
+
+       CHECK-ONE-QUERY-PARAM SECTION.
+           IF query-param-name(query-param-idx) = qp-search-name
+               MOVE query-param-value(query-param-idx)
+                   TO qp-search-value
+               MOVE "Y" TO qp-search-status
+           END-IF
+           .
+
+      *>   Escape html-escape-in(1:(80 - trailing-spaces)) into
+      *>   html-escape-out, so free-text quotes can never break the
+      *>   surrounding markup. html-escape-ptr is left one past the
+      *>   last character written, per STRING's WITH POINTER rules.
+       ESCAPE-HTML-QUOTE SECTION.
+           MOVE SPACES TO html-escape-out
+           MOVE 1 TO html-escape-ptr
+
+           PERFORM ESCAPE-ONE-CHAR
+               VARYING html-escape-idx FROM 1 BY 1
+               UNTIL html-escape-idx > (80 - trailing-spaces)
+           .
+
+       ESCAPE-ONE-CHAR SECTION.
+           MOVE html-escape-in(html-escape-idx:1) TO html-escape-char
+
+           EVALUATE html-escape-char
+               WHEN "&"
+                   STRING "&amp;" DELIMITED BY SIZE
+                       INTO html-escape-out
+                       WITH POINTER html-escape-ptr
+                   END-STRING
+               WHEN "<"
+                   STRING "&lt;" DELIMITED BY SIZE
+                       INTO html-escape-out
+                       WITH POINTER html-escape-ptr
+                   END-STRING
+               WHEN ">"
+                   STRING "&gt;" DELIMITED BY SIZE
+                       INTO html-escape-out
+                       WITH POINTER html-escape-ptr
+                   END-STRING
+               WHEN '"'
+                   STRING "&quot;" DELIMITED BY SIZE
+                       INTO html-escape-out
+                       WITH POINTER html-escape-ptr
+                   END-STRING
+               WHEN "'"
+                   STRING "&#39;" DELIMITED BY SIZE
+                       INTO html-escape-out
+                       WITH POINTER html-escape-ptr
+                   END-STRING
+               WHEN OTHER
+                   STRING html-escape-char DELIMITED BY SIZE
+                       INTO html-escape-out
+                       WITH POINTER html-escape-ptr
+                   END-STRING
+           END-EVALUATE
+           .
+
+      *>   Same idea as ESCAPE-HTML-QUOTE, but for dropping the quote
+      *>   text between double quotes in a JSON object instead of
+      *>   between HTML tags: only '"' and "\" need escaping there.
+       ESCAPE-JSON-QUOTE SECTION.
+           MOVE SPACES TO json-escape-out
+           MOVE 1 TO json-escape-ptr
+
+           PERFORM ESCAPE-ONE-JSON-CHAR
+               VARYING json-escape-idx FROM 1 BY 1
+               UNTIL json-escape-idx > (80 - trailing-spaces)
+           .
+
+       ESCAPE-ONE-JSON-CHAR SECTION.
+           MOVE json-escape-in(json-escape-idx:1) TO json-escape-char
+
+           EVALUATE json-escape-char
+               WHEN '"'
+                   STRING "\" '"' DELIMITED BY SIZE
+                       INTO json-escape-out
+                       WITH POINTER json-escape-ptr
+                   END-STRING
+               WHEN "\"
+                   STRING "\" "\" DELIMITED BY SIZE
+                       INTO json-escape-out
+                       WITH POINTER json-escape-ptr
+                   END-STRING
+               WHEN OTHER
+                   STRING json-escape-char DELIMITED BY SIZE
+                       INTO json-escape-out
+                       WITH POINTER json-escape-ptr
+                   END-STRING
+           END-EVALUATE
+           .
+
+      *>   Settle requested-id-status and force-fresh-random-status off
+      *>   the already-parsed query string; GET-LINE-COUNT must have
+      *>   already run (total-line-count bounds the "?id=NN" check).
+      *>   Shared between GET-QUOTE and the HEAD fast path in
+      *>   CGI-CHECK, so COMPUTE-CACHE-CONTROL sees the same flags a
+      *>   HEAD or the matching GET would both settle on for the same
+      *>   query string.
+       DETERMINE-CACHE-FLAGS SECTION.
+      *>   A "?id=NN" permalink wins over the quote-of-the-day pick,
+      *>   as long as it is in range. NN is the same 0-indexed
+      *>   number MAIN-LINE prints as chosen-line-repr, so a visitor
+      *>   can round-trip a page's own "#NN" back into a permalink.
+           MOVE "N" TO requested-id-status
+           MOVE "id" TO qp-search-name
+           PERFORM FIND-QUERY-PARAM
+           IF qp-found
+               AND FUNCTION TEST-NUMVAL(qp-search-value) = 0
+               COMPUTE requested-id = FUNCTION NUMVAL(qp-search-value)
+               IF requested-id <= (total-line-count - 1)
+                   MOVE "Y" TO requested-id-status
+               END-IF
+           END-IF
+
+      *>   "?random=1" trades the "same quote all day" guarantee for a
+      *>   fresh pick off the microsecond-folded data-rng-seed; left
+      *>   off (the default), the pick stays on day-rng-seed exactly
+      *>   as before.
+           MOVE "N" TO force-fresh-random-status
+           MOVE "random" TO qp-search-name
+           PERFORM FIND-QUERY-PARAM
+           IF qp-found AND qp-search-value(1:1) = "1"
+               MOVE "Y" TO force-fresh-random-status
+           END-IF
+
+           IF force-fresh-random
+               COMPUTE effective-rng-seed =
+                   FUNCTION MOD(data-rng-seed, 999999999) + 1
+           ELSE
+               MOVE day-rng-seed TO effective-rng-seed
            END-IF
            .
-    
+
        GET-QUOTE SECTION.
-      *>   Get Linecount
+      *>   Get Linecount, by way of a cache keyed off QuoteDb's own
+      *>   size/mtime so this doesn't have to scan the whole file on
+      *>   every single hit.
+           PERFORM GET-LINE-COUNT
+           PERFORM DETERMINE-CACHE-FLAGS
+
+      *>   A "?category=xxx" restricts the random pick to only the
+      *>   lines tagged with that category; it is ignored once an
+      *>   "?id=NN" permalink has already settled the pick above.
+           MOVE "N" TO category-filter-status
+           IF NOT id-requested
+               MOVE "category" TO qp-search-name
+               PERFORM FIND-QUERY-PARAM
+               IF qp-found
+                   MOVE qp-search-value TO category-filter-value
+                   PERFORM BUILD-CATEGORY-MATCHES
+                   IF category-match-count > 0
+                       MOVE "Y" TO category-filter-status
+                   END-IF
+               END-IF
+           END-IF
+
+           IF id-requested
+               MOVE requested-id TO chosen-line
+           ELSE
+      *>       Get 'quote of the day' number - or, under "?random=1",
+      *>       a fresh one - off effective-rng-seed, set just above.
+               IF category-filter-active
+                   COMPUTE
+                       category-pick-idx =
+                           (category-match-count - 1)
+                               * FUNCTION RANDOM(effective-rng-seed)
+                   END-COMPUTE
+                   MOVE category-match-line(category-pick-idx + 1)
+                       TO chosen-line
+
+      *>           Don't repeat one of the last few lines shown, so a
+      *>           visitor hammering "?random=1" close together sees
+      *>           something new each time. Only for that fresh-pick
+      *>           path: the default day-of-quote pick has to stay
+      *>           exactly what day-rng-seed says for the whole
+      *>           calendar day (req 000), and running this dedup
+      *>           against it would walk the pick forward on every
+      *>           single hit instead - RESOLVE-DAY-PICK below handles
+      *>           that case for the non-category pick.
+                   IF force-fresh-random
+                       PERFORM LOAD-RECENT-HISTORY
+                       PERFORM REROLL-IF-RECENT
+                       PERFORM APPEND-RECENT-HISTORY
+                   END-IF
+               ELSE
+                   IF force-fresh-random
+                       COMPUTE
+                           chosen-line =
+                               (total-line-count - 1)
+                                   * FUNCTION RANDOM(effective-rng-seed)
+                       END-COMPUTE
+                       PERFORM LOAD-RECENT-HISTORY
+                       PERFORM REROLL-IF-RECENT
+                       PERFORM APPEND-RECENT-HISTORY
+                   ELSE
+                       PERFORM RESOLVE-DAY-PICK
+                   END-IF
+               END-IF
+           END-IF
+           MOVE chosen-line TO chosen-line-repr
+           SET quote-was-picked TO TRUE
+
+      *>   Seek to the chosen line and read it.
+           MOVE chosen-line TO quotedb-seek-target
+           PERFORM READ-QUOTE-BY-LINE-NUMBER
+           .
+
+      *>   The plain day-of-quote pick (no "?id=NN", no "?category=",
+      *>   no "?random=1") has to hold still at exactly one line for
+      *>   the whole calendar day (req 000), so it cannot be re-rolled
+      *>   against recent history on every hit the way the "?random=1"
+      *>   path above is - doing that would walk the pick forward by
+      *>   one line per hit, since each hit's own prior pick would show
+      *>   up as "recent" against itself. Instead, the reroll only
+      *>   actually runs once: on the first hit of a new calendar day.
+      *>   Every later hit that same day just reads the same resolved
+      *>   line back out of DayPickDb, and the day's final pick still
+      *>   gets appended to RecentDb so the *next* day's reroll won't
+      *>   repeat it either.
+       RESOLVE-DAY-PICK SECTION.
+           PERFORM LOAD-DAY-PICK-CACHE
+
+           IF daypick-cache-found
+                   AND cached-daypick-year = formatted-year
+                   AND cached-daypick-month = formatted-month
+                   AND cached-daypick-day = formatted-day
+               MOVE cached-daypick-line TO chosen-line
+           ELSE
+               COMPUTE
+                   chosen-line =
+                       (total-line-count - 1)
+                           * FUNCTION RANDOM(effective-rng-seed)
+               END-COMPUTE
+               PERFORM LOAD-RECENT-HISTORY
+               PERFORM REROLL-IF-RECENT
+               PERFORM APPEND-RECENT-HISTORY
+               PERFORM SAVE-DAY-PICK-CACHE
+           END-IF
+           .
+
+      *>   QuoteDb is plain LINE SEQUENTIAL text, so there is no direct
+      *>   READ by record number; counting up to quotedb-seek-target
+      *>   is the same top-to-bottom scan COUNT-QUOTEDB-LINES and the
+      *>   rest of this program already use. quote-line is left
+      *>   holding the line at quotedb-seek-target once found, same
+      *>   as a direct READ would have, and PARSE-QUOTE-RECORD runs
+      *>   on it exactly as before.
+       READ-QUOTE-BY-LINE-NUMBER SECTION.
+           MOVE 0 TO quotedb-seek-line
+           MOVE SPACES TO file-status
+           OPEN INPUT QuoteDb
+           IF quotedb-file-status = "00"
+               PERFORM READ-ONE-SEEK-LINE
+                   UNTIL file-eof
+                       OR quotedb-seek-line > quotedb-seek-target
+               CLOSE QuoteDb
+               PERFORM PARSE-QUOTE-RECORD
+           ELSE
+               SET quotedb-unavailable TO TRUE
+           END-IF
+           .
+
+       READ-ONE-SEEK-LINE SECTION.
+           READ QuoteDb
+               AT END
+                   SET file-eof TO TRUE
+               NOT AT END
+                   ADD 1 TO quotedb-seek-line
+           END-READ
+           .
+
+      *>   Ask the OS for QuoteDb's current size/mtime; if it matches
+      *>   what the cache side file remembers, reuse the cached line
+      *>   count instead of re-scanning. Any mismatch (including no
+      *>   cache at all, or the stat call itself failing) falls back
+      *>   to the original full count, which also refreshes the
+      *>   cache for next time.
+       GET-LINE-COUNT SECTION.
+           CALL "CBL_CHECK_FILE_EXIST" USING
+               quotedb-path-for-check quotedb-file-info
+               RETURNING quotedb-check-result
+           END-CALL
+
+           PERFORM LOAD-LINE-COUNT-CACHE
+
+           IF quotedb-check-result = 0
+                   AND linecount-cache-found
+                   AND cached-quotedb-size = quotedb-size
+                   AND cached-quotedb-day = quotedb-mtime-day
+                   AND cached-quotedb-month = quotedb-mtime-month
+                   AND cached-quotedb-year = quotedb-mtime-year
+                   AND cached-quotedb-hour = quotedb-mtime-hour
+                   AND cached-quotedb-minute = quotedb-mtime-minute
+                   AND cached-quotedb-second = quotedb-mtime-second
+               MOVE cached-line-count TO total-line-count
+           ELSE
+               PERFORM COUNT-QUOTEDB-LINES
+               MOVE line-count TO total-line-count
+               IF quotedb-check-result = 0
+                   PERFORM SAVE-LINE-COUNT-CACHE
+               END-IF
+           END-IF
+           .
+
+       COUNT-QUOTEDB-LINES SECTION.
+           MOVE 0 TO line-count
+           MOVE SPACES TO file-status
            OPEN INPUT QuoteDb
-           PERFORM UNTIL file-eof
-               ADD 1 TO line-count END-ADD
-    
-               READ QuoteDb
-                   AT END SET file-eof TO TRUE
+           IF quotedb-file-status = "00"
+               PERFORM UNTIL file-eof
+                   READ QuoteDb
+                       AT END SET file-eof TO TRUE
+                       NOT AT END ADD 1 TO line-count
+                   END-READ
+               END-PERFORM
+               CLOSE QuoteDb
+           ELSE
+               SET quotedb-unavailable TO TRUE
+           END-IF
+           .
+
+       LOAD-LINE-COUNT-CACHE SECTION.
+           MOVE "N" TO linecount-cache-status
+           MOVE SPACES TO linecount-file-status
+           OPEN INPUT LineCountDb
+           IF linecount-file-status = "00"
+               READ LineCountDb
+                   NOT AT END
+                       SET linecount-cache-found TO TRUE
                END-READ
-           END-PERFORM
-           CLOSE QuoteDb
-    
-      *>   Get 'random' quote number.
-           COMPUTE
-               chosen-line =
-                   (line-count - 1) * FUNCTION RANDOM(data-rng-seed)
-           END-COMPUTE
-           MOVE chosen-line TO chosen-line-repr.
-    
-           SET line-count TO 0
-    
-      *>   Read correct quote.
+               CLOSE LineCountDb
+           END-IF
+           .
+
+       SAVE-LINE-COUNT-CACHE SECTION.
+           MOVE quotedb-size TO cached-quotedb-size
+           MOVE quotedb-mtime-day TO cached-quotedb-day
+           MOVE quotedb-mtime-month TO cached-quotedb-month
+           MOVE quotedb-mtime-year TO cached-quotedb-year
+           MOVE quotedb-mtime-hour TO cached-quotedb-hour
+           MOVE quotedb-mtime-minute TO cached-quotedb-minute
+           MOVE quotedb-mtime-second TO cached-quotedb-second
+           MOVE line-count TO cached-line-count
+
+           OPEN OUTPUT LineCountDb
+           WRITE linecount-record
+           CLOSE LineCountDb
+           .
+
+       LOAD-DAY-PICK-CACHE SECTION.
+           MOVE "N" TO daypick-cache-status
+           MOVE SPACES TO daypick-file-status
+           OPEN INPUT DayPickDb
+           IF daypick-file-status = "00"
+               READ DayPickDb
+                   NOT AT END
+                       SET daypick-cache-found TO TRUE
+               END-READ
+               CLOSE DayPickDb
+           END-IF
+           .
+
+       SAVE-DAY-PICK-CACHE SECTION.
+           MOVE formatted-year TO cached-daypick-year
+           MOVE formatted-month TO cached-daypick-month
+           MOVE formatted-day TO cached-daypick-day
+           MOVE chosen-line TO cached-daypick-line
+
+           OPEN OUTPUT DayPickDb
+           WRITE daypick-record
+           CLOSE DayPickDb
+           .
+
+      *>   Break quote-line up into quote-text/quote-author/
+      *>   quote-category/quote-date-added. Any sub-fields past the
+      *>   last "|" present in the record are left blank.
+       PARSE-QUOTE-RECORD SECTION.
+           MOVE SPACES TO quote-text
+           MOVE SPACES TO quote-author
+           MOVE SPACES TO quote-category
+           MOVE SPACES TO quote-date-added
+
+           UNSTRING quote-line DELIMITED BY "|"
+               INTO quote-text quote-author
+                    quote-category quote-date-added
+           END-UNSTRING
+           .
+
+      *>   Scan QuoteDb top to bottom and collect the 0-indexed line
+      *>   number of every record whose quote-category matches
+      *>   category-filter-value, into category-match-lines.
+       BUILD-CATEGORY-MATCHES SECTION.
+           MOVE 0 TO category-match-count
+           MOVE 0 TO category-scan-idx
+           MOVE SPACES TO file-status
+
+           OPEN INPUT QuoteDb
+           IF quotedb-file-status = "00"
+               PERFORM CHECK-ONE-CATEGORY-LINE UNTIL file-eof
+               CLOSE QuoteDb
+           END-IF
+           .
+
+       CHECK-ONE-CATEGORY-LINE SECTION.
+           READ QuoteDb
+               AT END
+                   SET file-eof TO TRUE
+               NOT AT END
+                   PERFORM PARSE-QUOTE-RECORD
+                   IF quote-category = category-filter-value
+                       ADD 1 TO category-match-count
+                       MOVE category-scan-idx
+                           TO category-match-line(category-match-count)
+                   END-IF
+                   ADD 1 TO category-scan-idx
+           END-READ
+           .
+
+      *>   Bump quote-count-entry for the line GET-QUOTE just chose,
+      *>   and flush the whole table back to quotes_counts.txt.
+       UPDATE-QUOTE-COUNTER SECTION.
+           PERFORM LOAD-QUOTE-COUNTERS
+           ADD 1 TO quote-count-entry(chosen-line + 1)
+           PERFORM SAVE-QUOTE-COUNTERS
+           .
+
+      *>   Load the persisted counters, one per QuoteDb line. A
+      *>   missing file just means nothing has been counted yet.
+       LOAD-QUOTE-COUNTERS SECTION.
+           INITIALIZE quote-counts-table
+           MOVE "N" TO counts-read-status
+
+           OPEN INPUT CountsDb
+           IF counts-file-status = "00"
+               PERFORM READ-ONE-COUNT-RECORD
+                   VARYING counts-idx FROM 1 BY 1
+                   UNTIL counts-idx > 999 OR counts-read-eof
+               CLOSE CountsDb
+           END-IF
+           .
+
+       READ-ONE-COUNT-RECORD SECTION.
+           READ CountsDb
+               AT END
+                   SET counts-read-eof TO TRUE
+               NOT AT END
+                   MOVE count-record TO quote-count-entry(counts-idx)
+           END-READ
+           .
+
+       SAVE-QUOTE-COUNTERS SECTION.
+           OPEN OUTPUT CountsDb
+           PERFORM WRITE-ONE-COUNT-RECORD
+               VARYING counts-idx FROM 1 BY 1
+               UNTIL counts-idx > total-line-count
+           CLOSE CountsDb
+           .
+
+       WRITE-ONE-COUNT-RECORD SECTION.
+           MOVE quote-count-entry(counts-idx) TO count-record
+           WRITE count-record
+           .
+
+      *>   "historisch-gewachsen ADD <quote text>" - validate and
+      *>   append a new line to QuoteDb, instead of hand-editing
+      *>   quotes_cobol.txt.
+       CLI-ADD-QUOTE SECTION.
+           INSPECT FUNCTION REVERSE(cli-arg-text)
+               TALLYING cli-text-trailing-spaces FOR LEADING SPACE
+           COMPUTE new-quote-length = 200 - cli-text-trailing-spaces
+
+           IF new-quote-length = 0
+               DISPLAY "ERROR: cannot add a blank quote."
+           ELSE
+               IF new-quote-length > 80
+                   DISPLAY "ERROR: quote text is " new-quote-length
+                       " characters; QuoteDetails only holds 80."
+               ELSE
+                   MOVE SPACES TO new-quote-text
+                   MOVE cli-arg-text(1:new-quote-length)
+                       TO new-quote-text
+
+                   PERFORM CHECK-DUPLICATE-QUOTE
+
+                   IF duplicate-quote-found
+                       DISPLAY
+                           "ERROR: that quote is already in QuoteDb."
+                   ELSE
+      *>               Append a new line, same OPEN EXTEND/fallback
+      *>               idiom as PendingDb/AccessLogDb: QuoteDb may not
+      *>               exist yet on a brand new install, in which case
+      *>               OPEN EXTEND fails and OPEN OUTPUT starts it.
+                       MOVE new-quote-text TO quote-line
+
+                       OPEN EXTEND QuoteDb
+                       IF quotedb-file-status NOT = "00"
+                           OPEN OUTPUT QuoteDb
+                       END-IF
+                       WRITE QuoteDetails
+                       CLOSE QuoteDb
+                       DISPLAY "Added line: "
+                           new-quote-text(1:new-quote-length)
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *>   Scan QuoteDb for an existing line equal to new-quote-text.
+      *>   A QuoteDb that does not exist yet trivially has none.
+       CHECK-DUPLICATE-QUOTE SECTION.
+           MOVE SPACES TO file-status
+           MOVE "N" TO duplicate-quote-status
+
            OPEN INPUT QuoteDb
-           PERFORM UNTIL line-count = (chosen-line + 1)
-               READ QuoteDb END-READ
-               ADD 1 TO line-count END-ADD
-           END-PERFORM
-           CLOSE QuoteDb
+           IF quotedb-file-status = "00"
+               PERFORM CHECK-ONE-QUOTE-FOR-DUPLICATE
+                   UNTIL file-eof OR duplicate-quote-found
+               CLOSE QuoteDb
+           END-IF
+           .
+
+       CHECK-ONE-QUOTE-FOR-DUPLICATE SECTION.
+           READ QuoteDb
+               AT END
+                   SET file-eof TO TRUE
+               NOT AT END
+                   PERFORM PARSE-QUOTE-RECORD
+                   IF quote-text = new-quote-text
+                       MOVE "Y" TO duplicate-quote-status
+                   END-IF
+           END-READ
+           .
+
+      *>   Load the rolling history of recently-shown lines. A
+      *>   missing file just means there is no history yet.
+       LOAD-RECENT-HISTORY SECTION.
+           INITIALIZE recent-history-table
+           MOVE 0 TO recent-history-count
+           MOVE "N" TO recent-read-status
+
+           OPEN INPUT RecentDb
+           IF recent-file-status = "00"
+               PERFORM READ-ONE-RECENT-RECORD
+                   VARYING recent-idx FROM 1 BY 1
+                   UNTIL recent-idx > recent-history-max
+                       OR recent-read-eof
+               CLOSE RecentDb
+           END-IF
+           .
+
+       READ-ONE-RECENT-RECORD SECTION.
+           READ RecentDb
+               AT END
+                   SET recent-read-eof TO TRUE
+               NOT AT END
+                   MOVE recent-record TO
+                       recent-history-entry(recent-idx)
+                   ADD 1 TO recent-history-count
+           END-READ
+           .
+
+      *>   Set recent-match-status to "Y" when chosen-line is
+      *>   somewhere in the recent history.
+       CHECK-RECENT-HISTORY SECTION.
+           MOVE "N" TO recent-match-status
+           PERFORM CHECK-ONE-RECENT-ENTRY
+               VARYING recent-idx FROM 1 BY 1
+               UNTIL recent-idx > recent-history-count OR recent-match
+           .
+
+       CHECK-ONE-RECENT-ENTRY SECTION.
+           IF recent-history-entry(recent-idx) = chosen-line
+               MOVE "Y" TO recent-match-status
+           END-IF
+           .
+
+      *>   Walk chosen-line forward (wrapping) until it is clear of
+      *>   the recent history, or every line has been tried once.
+       REROLL-IF-RECENT SECTION.
+           PERFORM CHECK-RECENT-HISTORY
+           MOVE 0 TO reroll-attempts
+           IF category-filter-active
+               PERFORM ADVANCE-AND-RECHECK-CHOSEN-LINE
+                   UNTIL NOT recent-match
+                       OR reroll-attempts >= category-match-count
+           ELSE
+               PERFORM ADVANCE-AND-RECHECK-CHOSEN-LINE
+                   UNTIL NOT recent-match
+                       OR reroll-attempts >= total-line-count
+           END-IF
+           .
+
+      *>   Walk chosen-line on to the next candidate, wrapping within
+      *>   whichever space is active: the full QuoteDb, or just the
+      *>   lines matching the current category filter.
+       ADVANCE-AND-RECHECK-CHOSEN-LINE SECTION.
+           ADD 1 TO reroll-attempts
+           IF category-filter-active
+               COMPUTE category-pick-idx =
+                   FUNCTION MOD(category-pick-idx + 1,
+                       category-match-count)
+               MOVE category-match-line(category-pick-idx + 1)
+                   TO chosen-line
+           ELSE
+               COMPUTE chosen-line =
+                   FUNCTION MOD(chosen-line + 1, total-line-count)
+           END-IF
+           PERFORM CHECK-RECENT-HISTORY
+           .
+
+      *>   Record chosen-line as the most-recently-shown line,
+      *>   keeping only the last recent-history-max entries.
+       APPEND-RECENT-HISTORY SECTION.
+           IF recent-history-count >= recent-history-max
+               PERFORM SHIFT-ONE-RECENT-ENTRY
+                   VARYING recent-idx FROM 1 BY 1
+                   UNTIL recent-idx >= recent-history-max
+               MOVE chosen-line
+                   TO recent-history-entry(recent-history-max)
+           ELSE
+               ADD 1 TO recent-history-count
+               MOVE chosen-line
+                   TO recent-history-entry(recent-history-count)
+           END-IF
+
+           PERFORM SAVE-RECENT-HISTORY
+           .
+
+       SHIFT-ONE-RECENT-ENTRY SECTION.
+           MOVE recent-history-entry(recent-idx + 1)
+               TO recent-history-entry(recent-idx)
+           .
+
+       SAVE-RECENT-HISTORY SECTION.
+           OPEN OUTPUT RecentDb
+           PERFORM WRITE-ONE-RECENT-RECORD
+               VARYING recent-idx FROM 1 BY 1
+               UNTIL recent-idx > recent-history-count
+           CLOSE RecentDb
+           .
+
+       WRITE-ONE-RECENT-RECORD SECTION.
+           MOVE recent-history-entry(recent-idx) TO recent-record
+           WRITE recent-record
+           .
+
+      *>   "historisch-gewachsen STATS" - most/least shown report,
+      *>   so stale lines due for rotation are easy to spot.
+       CLI-QUOTE-STATS SECTION.
+           PERFORM COUNT-QUOTEDB-LINES
+           MOVE line-count TO total-line-count
+
+           PERFORM LOAD-QUOTE-COUNTERS
+
+           MOVE "=== QUOTE POPULARITY REPORT ===" TO display-row
+           DISPLAY display-row
+
+           PERFORM DISPLAY-ONE-QUOTE-COUNT
+               VARYING counts-idx FROM 1 BY 1
+               UNTIL counts-idx > total-line-count
+           .
+
+       DISPLAY-ONE-QUOTE-COUNT SECTION.
+           COMPUTE report-line-id = counts-idx - 1
+           MOVE SPACES TO display-row
+           STRING
+               "#" report-line-id
+               " shown " quote-count-entry(counts-idx) " time(s)"
+               INTO display-row
+           END-STRING
+           DISPLAY display-row
+           .
+
+      *>   "historisch-gewachsen LIST" - dump every QuoteDb line with
+      *>   its "#NNN" number, so the whole catalogue can be reviewed
+      *>   in one run instead of opening quotes_cobol.txt by hand.
+       CLI-LIST-QUOTES SECTION.
+           MOVE 0 TO report-line-id
+           MOVE SPACES TO file-status
+           OPEN INPUT QuoteDb
+           IF quotedb-file-status = "00"
+               PERFORM DISPLAY-ONE-LISTED-QUOTE
+                   UNTIL file-eof
+               CLOSE QuoteDb
+           ELSE
+               DISPLAY "ERROR: QuoteDb is not readable."
+           END-IF
+           .
+
+       DISPLAY-ONE-LISTED-QUOTE SECTION.
+           READ QuoteDb
+               AT END
+                   SET file-eof TO TRUE
+               NOT AT END
+                   MOVE SPACES TO display-row
+                   STRING
+                       "#" report-line-id " " quote-line
+                       INTO display-row
+                   END-STRING
+                   DISPLAY display-row
+                   ADD 1 TO report-line-id
+           END-READ
            .
 
        SETUP-TIME SECTION.
               MOVE FUNCTION CURRENT-DATE TO current-date-data
               MOVE current-date-data TO data-rng-seed
+
+      *>       Fold in the actual microsecond reading so two hits in
+      *>       the same CURRENT-DATE tick don't draw the same number
+      *>       off data-rng-seed; day-rng-seed below is untouched by
+      *>       this, since that one is meant to repeat all day long.
+              CALL "gettimeofday" USING
+                  BY REFERENCE timestamp-struct
+                  BY REFERENCE OMITTED
+              END-CALL
+              COMPUTE data-rng-seed =
+                  data-rng-seed +
+                      FUNCTION MOD(timestamp-microseconds, 1000000)
+              END-COMPUTE
+
               MOVE current-year TO formatted-year
               MOVE current-month TO formatted-month
               MOVE current-day TO formatted-day
+
+              COMPUTE day-rng-seed =
+                  (formatted-year * 10000)
+                  + (formatted-month * 100)
+                  + formatted-day
+              END-COMPUTE
        .
 
        END PROGRAM historisch-gewachsen.
