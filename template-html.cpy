@@ -1,30 +1,60 @@
-HTML  *> Displays a file.
-----  *> 
-TEMP  *> To be included as copyfile.
-LATE  *>           
-       
+HTML  *> Appends a file's lines into the shared response-body buffer.
+----  *>
+TEMP  *> To be included as copyfile. Writes into the same
+LATE  *> quotes_response_body.tmp that historisch-gewachsen.cob's own
+      *> SELECT ResponseBodyDb names, so HTMLSTART/HTMLSTOP's lines
+      *> land in the page in the right place; historisch-gewachsen.cob
+      *> has already truncated that file before calling either of
+      *> these, so it's only ever appended to here, never recreated.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT Html ASSIGN TO "FILENAME"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *>   ASSIGN TO DYNAMIC responsebody-path-for-check, not the
+      *>   literal name - historisch-gewachsen.cob's own
+      *>   SELECT-RESPONSEBODY-PATH folds that process's PID into it
+      *>   before calling HTMLSTART/HTMLSTOP, and this EXTERNAL item
+      *>   below picks up that same runtime value, so both halves of
+      *>   the page land in the one scratch file unique to this hit.
+           SELECT ResponseBodyDb
+               ASSIGN TO DYNAMIC responsebody-path-for-check
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS responsebody-file-status.
+
        DATA DIVISION.
        FILE SECTION.
            FD Html.
                01 html-data.
                    02 html-line            PIC X(80)   VALUE SPACES.
-       
+
+           FD ResponseBodyDb.
+           01 response-body-record     PIC X(80).
+
        WORKING-STORAGE SECTION.
            01 EOF                          PIC X(1)    VALUE "N".
+           01 responsebody-file-status     PIC XX      VALUE SPACES.
+
+      *>   Shared with historisch-gewachsen.cob via EXTERNAL - same
+      *>   name and picture there, set once per hit before either
+      *>   program is called.
+           01 responsebody-path-for-check  PIC X(40)   EXTERNAL.
        LINKAGE SECTION.
-       
+
        PROCEDURE DIVISION.
 
        OPEN INPUT Html
        READ Html END-READ
        PERFORM UNTIL EOF="Y"
-           DISPLAY html-line
+           MOVE html-line TO response-body-record
+           OPEN EXTEND ResponseBodyDb
+           IF responsebody-file-status NOT = "00"
+               OPEN OUTPUT ResponseBodyDb
+           END-IF
+           WRITE response-body-record
+           CLOSE ResponseBodyDb
            READ Html AT END MOVE "Y" TO EOF END-READ
 
        END-PERFORM
